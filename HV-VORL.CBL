@@ -1,382 +1,1391 @@
-      $SET LINKCOUNT"480" ANS85 BOUND AUTOLOCK
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.     HV-VORL.
-      ******************************************************************
-       ENVIRONMENT    DIVISION.
-       CONFIGURATION   SECTION.
-       SOURCE-COMPUTER.     PC.
-       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       COPY HV-SEEIG.CPY.
-           SELECT SECDAT    ASSIGN TO DATEI
-                            ORGANIZATION SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       COPY HV-FDEIG.CPY.
-      ************************************************* Security-Datei *
-       FD  SECDAT.
-       01  SEC-SATZ                    PIC X(128).
-      ******************************************************************
-       WORKING-STORAGE SECTION.
-       01  WH-CALL.
-           03  WL-CA                   PIC 99.
-           03  WL-ECK                  PIC 9999.
-           03  FILLER REDEFINES WL-ECK.
-               05  WL-AZ               PIC 99.
-               05  WL-VL               PIC 99.
-           03  WL-GROSS                PIC 9999.
-           03  FILLER REDEFINES WL-GROSS.
-               05  WL-VP               PIC 99.
-               05  WL-SZ               PIC 99.
-           03  WL-KO                   PIC 99.
-           03  WL-MA                   PIC 9.
-           03  WL-ATTR                 PIC XX.
-       COPY WHCREG.CPY.
-       01  WK-DRSTG     external.
-           03  WK-XTX                  PIC X(35)   OCCURS 17.
-           03  WX-LPT                  PIC X(8).
-       01  WN-REG       external.
-           03  WN-LBHK                 PIC X(20).
-           03  WN-LBHZ                 PIC X(20).
-       01  WF-REG.
-           03  WA-HIDAT                PIC 9(8)     COMP.
-           03  WV-HIDAT                PIC 9(8)     COMP.
-           03  WD-POS                  PIC ZZ9.
-           03  WD-KZ                   PIC 9.
-           03  WH-PX                   PIC XX       OCCURS 2.
-           03  WH-ART                  PIC 99.
-           03  WH-SEC                  PIC 9(14)    COMP-X.
-           03  WV-X                    PIC X.
-           03  WE-EXTN                 PIC X(7).
-           03  WV-NUM.
-               05 WV-NR                PIC 999.
-           03  WD-DPAR                 PIC X(20).
-           03  WD-NUM                  PIC ZZ.ZZ9.
-       COPY HV-EXT.CPY.
-      *----------------------------------------------------------------*
-       LINKAGE SECTION.
-       01  WL-CALL                     PIC X(15).
-       01  WL-CREG                     PIC X(1152).
-       PROCEDURE DIVISION using WL-CALL WL-CREG.
-       DECLARATIVES.
-       DECL-A SECTION.         USE AFTER ERROR PROCEDURE ON EIGENTUM.
-       A.  CALL "CADECL" USING "ANBARTIK.DAT" WH-CREG.
-       Z.  EXIT.
-       END DECLARATIVES.
-      ******************************************************************
-       STEUER SECTION.
-       A.  MOVE WL-CALL TO WH-CALL.
-           MOVE WL-CREG TO WH-CREG.
-           PERFORM VORLAUF.
-       X.  MOVE WH-CREG TO WL-CREG.
-       Z.  EXIT PROGRAM.
-      ******************************************************************
-       VORLAUF SECTION.
-       A.  MOVE "  Hausverwaltung 1.0" TO WK-GEB.
-           IF WH-PG = 9 GO B.
-           PERFORM LAD-DRUCK.
-           MOVE 0101 TO VDU-ECK.
-           ACCEPT WZ-DATUM FROM DATE.
-           CALL "CAUP" USING "03DATUM" WH-CREG.
-           MOVE WH-DATUM TO WM-DATUM.
-           PERFORM VARYING WX FROM 40 BY -1 UNTIL
-               WT-TX(WX:1) NOT = SPACE CONTINUE.
-           ADD -1 TO WX.
-           OPEN I-O EIGENTUM.
-           IF WF-STATUS not = "05" MOVE "HV-EIGEN.DAT" TO DATEI
-               PERFORM SEC.
-           PERFORM AUTOLOESCH.
-           MOVE SPACE TO WX-CODE(1) WX-CODE(2).
-       B.  MOVE 1 TO WH-KEY.
-           READ KONSTANT IGNORE LOCK NOT INVALID GO J.
-           IF ZUGRIF PERFORM BESETZT GO B.
-           CALL "CAUP" USING "06NKOPF" WH-CREG.
-           DISPLAY WD-DPAR(1:9) AT 0172.
-           DISPLAY "Bitte Kopf anlegen!" with highlight AT 0426.
-           INITIALIZE KO-SATZ.
-       C.  MOVE KO-FIRMA TO WT-TX.
-           DISPLAY KO-FIRMA AT 0127.
-           CALL "CAUP" USING "0201270122" WH-CREG.
-           MOVE WT-TX TO KO-FIRMA.
-           IF ESC STOP RUN.
-           MOVE 20 TO KO-UST(1).
-           MOVE 10 TO KO-UST(2).
-           MOVE 30 TO KO-UST(3).
-           MOVE 0 TO KO-UST(4) KO-UST(5) KO-UST(6).
-           MOVE "Graz," TO KO-ORT.
-           MOVE 1 TO KO-RENUM KO-ABNUM KO-NUM WH-KEY.
-           WRITE KO-SATZ.
-           GO B.
-       J.  UNLOCK KONSTANT.
-           MOVE KO-FIRMA TO WK-FIRMA.
-           MOVE KO-SPERRE TO WX-CODE(2).
-           MOVE KO-ORT TO WT-TX.
-           MOVE KO-DRU TO WM-DRU.
-           MOVE KO-ZEIL TO WM-NEU.
-           PERFORM VARYING TY FROM 15 BY -1 UNTIL TY < 1 OR
-               WR-TX(TY) NOT = SPACE CONTINUE.
-           PERFORM VARYING FY FROM 15 BY -1 UNTIL TY < 1
-               MOVE WR-TX(TY) TO WR-TX(FY)
-               SET TY DOWN BY 1.
-           MOVE WT-TX TO VDU-ORT.
-           MOVE WH-DATUM TO WM-DATUM WZ-DATUM.
-           PERFORM VARYING WX FROM 1 BY 1 UNTIL WX > 6
-               MOVE KO-UST(WX) TO WT-UST(WX).
-           MOVE 0 TO WE-AKK WE-AUFPZ.
-           MOVE WM-DATUM TO WV-HIDAT.
-           IF WM-DATUM < 500000 ADD 20000000 TO WV-HIDAT
-                           else ADD 19000000 TO WV-HIDAT.
-           PERFORM VARYING WX FROM 2 BY -1 UNTIL WX = 0
-                IF KO-AKKDAT(WX) not = 0
-                    MOVE KO-AKKDAT(WX) TO WA-HIDAT
-                    IF KO-AKKDAT(WX) < 500000 ADD 20000000 TO WA-HIDAT
-                                         else ADD 19000000 TO WA-HIDAT
-                    end-if
-                    IF WA-HIDAT < WV-HIDAT exit perform.
-           IF WX > 0 MOVE KO-AKKSATZ(WX) TO WE-AKK
-                     MOVE KO-LNK(WX) TO WE-LNK
-                     MOVE KO-AUFPZ(WX) TO WE-AUFPZ.
-           CALL "CAUP" USING "06NKOPF" WH-CREG.
-           DISPLAY WD-DPAR(1:9) AT 0172.
-       P.  IF WX-CODE(2) = WX-CODE(1) GO Q.
-           DISPLAY "<esc>= Abbruch" AT 2401.
-           MOVE 99 TO WH-PG.
-           DISPLAY "Codeworteingabe: " AT 2301.
-           MOVE SPACE TO WT-TX.
-           CALL "CAUP" USING "0223180106" WH-CREG.
-           MOVE 9 TO WH-PG.
-           IF ESC GO R.
-           MOVE WT-TX TO WX-CODE(1).
-           GO P.
-       Q.  DISPLAY "<ret-leer>/<esc>= Programmende" AT 2301.
-           DISPLAY "Programmwahl"        AT 0524
-                   "컴컴컴컴컴컴"        AT 0024
-                   "1 - Abrechnung"      AT 0824
-                   "2 -            "     AT 0024
-                   "3 - Druckprogramm"   AT 1124
-                   "4 - Stammdaten"      AT 0024
-                   "5 - Listung"         AT 1424
-                   "6 - Datum"           AT 0024
-                  " "                    AT 0023
-                   "bitte w꼑len Sie:   " with highlight AT 1839.
-           CALL "CAUP" USING "0018572002" WH-CREG.
-       R.  IF ESC MOVE 0 TO WH-NUM WH-PG
-               SET RET TO TRUE.
-           IF NOT RET GO Q.
-           MOVE WH-NUM TO WH-PG.
-           EVALUATE WH-PG
-               WHEN 0 CLOSE OENORM MODULE AUFKOPF AUFZEIL
-                                          LBHKOPF LBHZEIL KONSTANT
-                      CALL "CAUP" USING "1301012480000" WH-CREG
-                      DISPLAY " Programm beendet " AT 1231
-                      STOP RUN
-               WHEN 99
-               WHEN 1 MOVE "ANBOERF 01ANBOT"  TO WT-TX
-               WHEN 2 MOVE "ANBOMOD 40MODANL" TO WT-TX
-               WHEN 3 MOVE "CADRUCK 40DRUCK"  TO WT-TX
-               WHEN 4 PERFORM TEILSTAMM
-                         IF WH-PG = 9 GO A
-               WHEN 5 MOVE "ANBODRU 80ANBOLI" TO WT-TX
-               WHEN 6 MOVE 0 TO WZ-DATUM WH-PG
-                      CALL "CAUP" USING "03DATUM" WH-CREG GO Q
-               WHEN OTHER GO Q.
-       Z.  EXIT.
-      ************************************************* Teilstammdaten *
-       TEILSTAMM SECTION.
-       A.  MOVE "     Teilstammdaten" TO WK-GEB.
-           CALL "CAUP" USING "06OKOPF" WH-CREG.
-           DISPLAY WD-DPAR(1:9) AT 0172.
-       C.  DISPLAY "<ret-leer>/<esc>= Abbruch" AT 2301.
-           DISPLAY "Auswahl" AT 0524
-                   "컴컴컴�" AT 0024
-                   "1 -       "          AT 0824
-                   "2 -                " AT 0024
-                   "3 - Rechnungs-Nr."   AT 0024
-                   "4 - Kopf / Code"     AT 0024
-                   "leer = Programmende" AT 0024
-                   "bitte w꼑len Sie:   " with highlight AT 1339.
-           CALL "CAUP" USING "0013571001" WH-CREG.
-           IF ESC MOVE 0 TO WH-NUM WH-PG
-               SET RET TO TRUE.
-           IF NOT RET GO C.
-           MOVE WH-NUM TO WH-PG.
-           EVALUATE WH-PG
-               WHEN 0 MOVE 9 TO WH-PG GO Z
-               WHEN 3 PERFORM NUMMERN
-               WHEN 4 PERFORM STAM
-               WHEN OTHER GO C.
-           GO A.
-       Z.  EXIT.
-      ******************************************* Konstantenverwaltung *
-       NUMMERN SECTION.
-       A.  MOVE 1 TO WH-KEY.
-           MOVE 9 TO WH-PG.
-       C.  READ KONSTANT INVALID STOP RUN.
-           IF ZUGRIF PERFORM BESETZT GO C.
-           CALL "CAUP" USING "0708100751000" WH-CREG.
-           ADD 103 VDU-ECK GIVING VDU-LP.
-           DISPLAY " sonst. Konstanten " with highlight AT VDU-LP.
-           ADD 303 VDU-ECK GIVING VDU-LP.
-           DISPLAY "n꼊hste Rechnung.(1)..:" AT VDU-LP.
-           ADD 100 TO VDU-LP.
-           DISPLAY "Rechnungsort..........:" AT VDU-LP
-           ADD 100 TO VDU-LP.
-           DISPLAY "Druckervariante.......:" AT VDU-LP.
-      *----------------------------------------------> Werte anzeigen <-
-           ADD 327 VDU-ECK GIVING VDU-LP.
-           MOVE KO-RENUM TO WD-NUM.
-           DISPLAY WD-NUM with highlight AT VDU-LP.
-           ADD 100 TO VDU-LP.
-           DISPLAY KO-ORT with highlight AT VDU-LP.
-           ADD 100 TO VDU-LP.
-           MOVE KO-DRU TO WD-KZ.
-           DISPLAY WD-KZ with highlight AT VDU-LP " / "
-           EVALUATE WD-KZ
-               WHEN 0 DISPLAY "Nadeldrucker" AT 0000
-               WHEN 1 DISPLAY "Laserdrucker" AT 0000.
-      *--------------------------------------------> anlegen / 꼗dern <-
-       G.  DISPLAY "<esc>= Abbruch, <ret>= Rechnungsnummer" AT 2301.
-           ADD 327 VDU-ECK GIVING VDU-LP.
-           MOVE KO-RENUM TO WD-NUM WH-WERT.
-           DISPLAY WD-NUM with highlight AT VDU-LP.
-           CALL "CAUP" USING "1003275005" WH-CREG.
-           IF ESC GO X.
-           IF not RET GO G.
-           MOVE WH-WERT TO KO-RENUM WD-NUM.
-           DISPLAY WD-NUM with highlight AT VDU-LP.
-       I.  DISPLAY "<esc>= Abbruch, < />= zur갷k, <ret>= Ort" AT 2301.
-           MOVE KO-ORT TO WT-TX.
-           ADD 427 VDU-ECK GIVING VDU-LP.
-           DISPLAY KO-ORT with highlight AT VDU-LP.
-           CALL "CAUP" USING "1204270115" WH-CREG.
-           IF ESC GO X.
-           IF WOLI or AUF GO G.
-           IF not RET GO I.
-           MOVE WT-TX TO KO-ORT.
-           DISPLAY KO-ORT with highlight AT VDU-LP.
-       K.  DISPLAY "<esc>= Abbruch, < />= zur갷k, <ret>= Drucker"
-               AT 2301.
-           DISPLAY "0= Nadeldruckerm, 1= Laserdrucker" AT 2401.
-           ADD 427 VDU-ECK GIVING VDU-LP.
-           MOVE KO-DRU TO WH-WERT.
-           CALL "CAUP" USING "1005271001" WH-CREG.
-           IF ESC GO X.
-           IF WOLI or AUF GO I.
-           IF not RET GO E.
-           IF WH-WERT > 1 GO K.
-           MOVE WH-WERT TO KO-DRU WD-KZ.
-           DISPLAY WD-KZ with highlight AT VDU-LP.
-           DISPLAY WD-KZ with highlight AT VDU-LP " / "
-           EVALUATE WD-KZ
-               WHEN 0 DISPLAY "Nadeldrucker" AT 0000
-               WHEN 1 DISPLAY "Laserdrucker" AT 0000.
-       M.  DISPLAY "<esc>= Abbruch, <ret>= speichern, < />= zur갷k < >"
-              AT 2301.
-           CALL "CAUP" USING "0023500000" WH-CREG.
-           IF WOLI or AUF GO K.
-           IF ESC GO X.
-           IF not RET GO M.
-           REWRITE KO-SATZ.
-       X.  CALL "CAUP" USING "08CLOFEN" WH-CREG.
-           UNLOCK KONSTANT.
-       Z.  EXIT.
-      ******************************************************************
-       sec section.
-       a.  open i-o secdat.
-           read secdat at end go x.
-           compute wh-sec = 92837465 * 970328 + 28473703.
-           if sec-satz(23:14) = wh-sec go x.
-           move sec-satz(23:6) to wz-datum.
-           add 4 to wz-monat.
-           if wz-monat > 12 add 1 to wz-jahr
-               subtract 12 from wz-monat.
-           if wz-datum > wh-datum go x.
-           display "Security-Error (007) - " at 2401.
-           display "weiter mit <ret>" at 2424.
-           call "CAUP" using "0124416006" wh-creg.
-           compute wv-datum = wh-datum + 4711 - 470000.
-           if wv-datum not = wh-num stop run.
-           move wh-sec to sec-satz(23:14).
-           rewrite sec-satz.
-       x.  close secdat.
-       z.  exit.
-      ******************************************************************
-       BESETZT SECTION.
-       A.  DISPLAY "Record - besetzt" AT 2401.
-           PERFORM WEITER.
-       Z.  EXIT.
-      ******************************************************************
-       WEITER SECTION.
-       A.  DISPLAY " weiter mit <ret>: " AT 0000.
-           MOVE SPACE TO WH-X.
-           ACCEPT WH-X AT 0000.
-           CALL "CAUP" using "1324012480000" WH-CREG.
-       Z.  EXIT.
-      *****************************************************************
-       NO-REC SECTION.
-       A.  DISPLAY "keine Daten vorhanden" AT 2401.
-           PERFORM WEITER.
-       Z.  EXIT.
-      ******************************************************************
-       STAM SECTION.
-       A.  MOVE 1 TO WH-KEY.
-       B.  READ KONSTANT INVALID KEY GO Z.
-           IF ZUGRIF PERFORM BESETZT GO B.
-      *------------------------------> 럑dern Firmenkopf u. Codewort <-
-       D.  MOVE KO-FIRMA TO WT-TX.
-           DISPLAY KO-FIRMA AT 0127.
-           CALL "CAUP" USING "0201270122" WH-CREG.
-           MOVE WT-TX TO KO-FIRMA.
-       F.  CALL "CAUP" USING "0705430528000" WH-CREG.
-           DISPLAY " Codewort " with highlight AT 0545.
-       G.  DISPLAY "Altes Codewort:" AT 0645.
-           DISPLAY KO-SPERRE AT 0663.
-           MOVE SPACE TO WX-CODE(1) WX-CODE(2).
-           DISPLAY "Neues Codewort:" AT 0745.
-           ACCEPT WX-CODE(1) AT 0763.
-           IF NOT RET GO G.
-           MOVE WX-CODE(1) TO KO-SPERRE.
-       H.  DISPLAY "Kontrolleingabe:" AT 0845.
-           ACCEPT WX-CODE(2) AT 0863.
-           IF NOT RET GO H.
-           IF WX-CODE(2) NOT = WX-CODE(1)
-               DISPLAY "Eingaben nicht gleich" AT 0445 GO G.
-           CALL "CAUP" USING "08CLOFEN" WH-CREG.
-       I.  REWRITE KO-SATZ.
-       Z.  EXIT.
-      ****************************** Buchung 꼕ter als 7 Jahre l봲chen *
-       AUTOLOESCH SECTION.
-       A.  MOVE 0 TO WY.
-           MOVE WH-DATUM TO WV-HIDAT.
-           IF WH-DATUM < 500000 ADD 20000000 TO WV-HIDAT
-                           else ADD 19000000 TO WV-HIDAT.
-           ADD -10000 TO WV-HIDAT.
-           MOVE WV-HIDAT TO WV-DATUM WC-DATUM.
-           CALL "CAUP" USING "04DATDREH" WH-CREG.
-           MOVE LOW-VALUE TO AK-SATZ LK-SATZ.
-           MOVE 900101 TO AK-DATUM LK-DATUM.
-           MOVE "    automat. L봲chung " TO WK-GEB.
-       Z.  EXIT.
-      ***************************************** Druckerparameter laden *
-       LAD-DRUCK SECTION.
-      *                                  11  *> quer A4 /10" 6 Zeilen <-
-       A.  MOVE "E(10U&l26a6d1O(s0p10h0b0s6T" TO WE-STG(1).
-      *                                  12  *> quer A4 /12" 6 Zeilen <-
-           MOVE "E(10U&l26a6d1O(s0p12h0b0s6T" TO WE-STG(2).
-      *                                  13  *> quer A4 /16" 6 Zeilen <-
-           MOVE "E(10U&l26a6d1O(s0p14.6h0b0s6T" TO WE-STG(3).
-      *                                  14  *> hoch A4 /10" 6 Zeilen <-
-       A.  MOVE "E(10U&l26a6d0O(s0p10h0b0s3T" TO WE-STG(4).
-      *                                  15  *> hoch A4 /12" 6 Zeilen <-
-           MOVE "E(10U&l26a6d67f0O(s0p12h0b0s3T" TO WE-STG(5).
-      *                                  16  *> hoch A4 /16" 6 Zeilen <-
-           MOVE "E(10U&l26a6d0O(s0p14.6h0b0s6T" TO WE-STG(6).
-      *                                  17  *> hoch A4 /16" 6 Zeilen <-
-           MOVE "E(10U&l26a6d0O(s0p15.6h0b0s6T" TO WE-STG(7).
-      *                                  18  *> hoch A4 /12" 6 Zeilen <-
-           MOVE "E(10U&l3a6d0O(s0p12h0b0s3T" TO WE-STG(8).
-      *    &la: Format, c: 6 Zeilen, 1/0O: quer/hoch
-      *    (sp: Abstand, h: Zeich./Zoll b: St꼛ke s: Schrift T: Schrift
-181100*----------> (10U wegen Drucker bei Caska <----------------------
-       Z.  EXIT.
+      $SET LINKCOUNT"480" ANS85 BOUND AUTOLOCK
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     HV-VORL.
+      ******************************************************************
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION   SECTION.
+       SOURCE-COMPUTER.     PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY HV-SEEIG.CPY.
+           SELECT SECDAT    ASSIGN TO DATEI
+                            ORGANIZATION SEQUENTIAL.
+           SELECT DRUCKER   ASSIGN TO WX-LPT
+                            ORGANIZATION LINE SEQUENTIAL.
+           SELECT SEPADAT   ASSIGN TO "SEPA-EXPORT.XML"
+                            ORGANIZATION LINE SEQUENTIAL.
+           SELECT AUTOLOG   ASSIGN TO "AUTOLOESCH.LOG"
+                            ORGANIZATION LINE SEQUENTIAL.
+           SELECT SECLOG    ASSIGN TO "SEC-ALARM.LOG"
+                            ORGANIZATION LINE SEQUENTIAL.
+           SELECT TRANSLOG  ASSIGN TO WT-PROTDAT
+                            ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY HV-FDEIG.CPY.
+       COPY HV-FDMIE.CPY.
+       COPY HV-FDKON.CPY.
+       COPY HV-FDBUCH.CPY.
+       COPY HV-FDSUP.CPY.
+      ************************************************* Security-Datei *
+       FD  SECDAT.
+       01  SEC-SATZ                    PIC X(128).
+      ******************************************** Mahnwesen - Drucker *
+       FD  DRUCKER.
+       01  DR-ZEILE                    PIC X(132).
+      ********************************************** SEPA-Exportdatei *
+       FD  SEPADAT.
+       01  SD-ZEILE                    PIC X(200).
+      ***************************************** Autoloeschung - Protokoll *
+       FD  AUTOLOG.
+       01  AL-ZEILE                    PIC X(80).
+      ******************************************** Security - Protokoll *
+       FD  SECLOG.
+       01  SG-ZEILE                    PIC X(80).
+      ********************************* Teilstammdaten - Aenderungslog *
+       FD  TRANSLOG.
+       01  PL-ZEILE                    PIC X(80).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  WH-CALL.
+           03  WL-CA                   PIC 99.
+           03  WL-ECK                  PIC 9999.
+           03  FILLER REDEFINES WL-ECK.
+               05  WL-AZ               PIC 99.
+               05  WL-VL               PIC 99.
+           03  WL-GROSS                PIC 9999.
+           03  FILLER REDEFINES WL-GROSS.
+               05  WL-VP               PIC 99.
+               05  WL-SZ               PIC 99.
+           03  WL-KO                   PIC 99.
+           03  WL-MA                   PIC 9.
+           03  WL-ATTR                 PIC XX.
+       COPY WHCREG.CPY.
+       01  WK-DRSTG     external.
+           03  WK-XTX                  PIC X(35)   OCCURS 17.
+           03  WX-LPT                  PIC X(20).
+       01  WN-REG       external.
+           03  WN-LBHK                 PIC X(20).
+           03  WN-LBHZ                 PIC X(20).
+       01  WF-REG.
+           03  WA-HIDAT                PIC 9(8)     COMP.
+           03  WV-HIDAT                PIC 9(8)     COMP.
+           03  WD-POS                  PIC ZZ9.
+           03  WD-KZ                   PIC 9.
+           03  WH-PX                   PIC XX       OCCURS 2.
+           03  WH-ART                  PIC 99.
+           03  WH-SEC                  PIC 9(14)    COMP-X.
+           03  WV-X                    PIC X.
+           03  WE-EXTN                 PIC X(7).
+           03  PL-DATED                PIC 9(8).
+           03  PL-ZEILED                PIC X(80).
+           03  WT-PROTDAT              PIC X(20).
+           03  WV-NUM.
+               05 WV-NR                PIC 999.
+           03  WD-DPAR                 PIC X(20).
+           03  WD-NUM                  PIC ZZ.ZZ9.
+           03  WL-RPT                  PIC 9         COMP VALUE 1.
+           03  KD-IX                   PIC 9         COMP.
+           03  KU-IX                   PIC 9         COMP.
+      *---------------------------------------------------- Mahnwesen --*
+       01  MAHN-REG.
+           03  WM-CUT1                 PIC 9(8)      COMP.
+           03  WM-CUT2                 PIC 9(8)      COMP.
+           03  WM-EGDAT                PIC 9(8)      COMP.
+           03  WM-HIDAT8               PIC 9(8).
+           03  WM-HIJAHR               PIC 9(4).
+           03  WM-HIMON                PIC 99.
+           03  WM-HITAG                PIC 99.
+           03  WM-EOF                  PIC X.
+               88  MAHN-EOF            VALUE "J".
+           03  WM-ANZ1                 PIC 9(4)      COMP.
+           03  WM-ANZ2                 PIC 9(4)      COMP.
+           03  WM-ZEILE                PIC X(80).
+           03  WM-KTOED                PIC ZZZ9.
+           03  WM-SALED                PIC -(6)9,99.
+           03  WM-KTOFIL                PIC 9999.
+      *------------------------------------------------------ SEPA-Export *
+       01  SEPA-REG.
+           03  WS-EOF                   PIC X.
+               88  SEPA-EOF            VALUE "J".
+           03  WS-ANZ                   PIC 9(4)      COMP.
+           03  WS-SUMME                 PIC S9(8)V99  COMP.
+           03  WS-BETRAG                PIC S9(6)V99  COMP.
+           03  WS-BETI                  PIC 9(6).
+           03  WS-BETD                  PIC 99.
+           03  WS-BETED                 PIC X(20).
+           03  WS-SUMI                  PIC 9(8).
+           03  WS-SUMD                  PIC 99.
+           03  WS-SUMED                 PIC X(20).
+           03  WS-ANZED                 PIC 9999.
+           03  WS-KTOED                 PIC 9999.
+           03  WS-BLZED                 PIC 9(6).
+           03  WS-IBAND                 PIC X(24).
+           03  WS-DATUM8                PIC 9(8).
+           03  WS-MSGID                 PIC X(20).
+           03  WS-EXECD                 PIC X(10).
+           03  WS-DBLZED                PIC 9(6).
+           03  WS-DIBAND                PIC X(24).
+      *------------------------------------------------ Abrechn.-Check --*
+       01  ABR-REG.
+           03  WB-EOF                   PIC X.
+               88  ABR-EOF             VALUE "J".
+           03  WB-GEF                   PIC X.
+               88  ABR-GEF             VALUE "J".
+           03  WB-IX                    PIC 99        COMP.
+           03  WB-VSDAT                 PIC 9(8)      COMP.
+           03  WB-ANZ                   PIC 9(4)      COMP.
+           03  WB-KTOED                 PIC ZZZ9.
+           03  WB-ZEILE                 PIC X(80).
+           03  WB-SUMME                 PIC S9(7)V99  COMP.
+           03  WB-SUMED                 PIC -(7)9,99.
+           03  WB-FNRED                  PIC 9.
+      *--------------------------------------------- Autoloeschung - Log -*
+       01  ALOG-REG.
+           03  WG-DATED                 PIC 9(8).
+           03  WG-CUTED                 PIC 9(8).
+           03  WG-ZEILE                 PIC X(80).
+           03  WG-EXPED                 PIC 9(8).
+           03  WG-EXP6                  PIC 9(6)      COMP.
+           03  WG-ART                   PIC X(30).
+           03  WG-HJAHR                 PIC 99.
+           03  WG-HMON                  PIC 99.
+           03  WG-HTAG                  PIC 99.
+           03  WG-AKEOF                  PIC X.
+           03  WG-LKEOF                  PIC X.
+           03  WG-KTOED                  PIC ZZZ9.
+           03  WG-DATUMD                 PIC 9(8).
+           03  WG-BETRAGD                PIC -(7)9.99.
+      *------------------------------------------------- Kontoauszug ----*
+       01  KA-REG.
+           03  WK9-EOF                  PIC X.
+               88  KA-EOF               VALUE "J".
+           03  WK9-IX                   PIC 99        COMP.
+           03  WK9-ANZ                  PIC 9(4)      COMP.
+           03  WK9-KTOED                PIC ZZZ9.
+           03  WK9-VSDAT                PIC 9(8).
+           03  WK9-BKH                  PIC ZZZ9,99.
+           03  WK9-USTH                 PIC ZZZ9,99.
+           03  WK9-BKG                  PIC ZZZ9,99.
+           03  WK9-USTG                 PIC ZZZ9,99.
+           03  WK9-RLAG                 PIC ZZZ9,99.
+           03  WK9-SALED                PIC -(6)9,99.
+           03  WK9-ZEILE                PIC X(80).
+           03  WK9-KTOFIL                PIC 9999.
+           03  WK9-WDATD                 PIC 9(8).
+           03  WK9-WSTD                  PIC ZZZZZ9,99.
+      *------------------------------------------------ USt-Umrechnung --*
+       01  UST-REG.
+           03  WU-EOF                    PIC X.
+               88  UST-EOF               VALUE "J".
+           03  WU-IX                     PIC 99        COMP.
+           03  WU-ANZ                    PIC 9(4)      COMP.
+      *------------------------------------------- Mieterstamm/-liste ---*
+       01  MT-REG.
+           03  MT-KTONR                  PIC 9(4)      COMP.
+           03  MT-EOF                    PIC X.
+               88  MIET-EOF              VALUE "J".
+           03  MT-ANZ                    PIC 9(4)      COMP.
+           03  MT-KTOED                  PIC ZZZ9.
+           03  MT-MIETED                 PIC -(6)9,99.
+           03  MT-SALED                  PIC -(6)9,99.
+           03  MT-ZEILE                  PIC X(80).
+           03  MT-EGTOED                 PIC ZZZ9.
+           03  MT-GEF                    PIC X.
+               88  MIET-GEF              VALUE "J".
+      *---------------------------------------------- Zentralbericht ----*
+       01  KZ-REG.
+           03  KZ-EOF                    PIC X.
+               88  KONS-EOF               VALUE "J".
+           03  KZ-IX                     PIC 9          COMP.
+           03  KZ-ANZ                    PIC 9(4)      COMP OCCURS 6.
+           03  KZ-SUM                    PIC S9(7)V99  COMP OCCURS 6.
+           03  KZ-GESSUM                 PIC S9(8)V99  COMP.
+           03  KZ-FNRED                  PIC 9.
+           03  KZ-ANZED                  PIC ZZZ9.
+           03  KZ-SUMED                  PIC -(8)9,99.
+           03  KZ-ZEILE                  PIC X(80).
+       COPY HV-EXT.CPY.
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  WL-CALL                     PIC X(15).
+       01  WL-CREG                     PIC X(1160).
+       PROCEDURE DIVISION using WL-CALL WL-CREG.
+       DECLARATIVES.
+       DECL-A SECTION.         USE AFTER ERROR PROCEDURE ON EIGENTUM.
+       A.  CALL "CADECL" USING "ANBARTIK.DAT" WH-CREG.
+       Z.  EXIT.
+       END DECLARATIVES.
+      ******************************************************************
+       STEUER SECTION.
+       A.  MOVE WL-CALL TO WH-CALL.
+           MOVE WL-CREG TO WH-CREG.
+           PERFORM VORLAUF.
+       X.  MOVE WH-CREG TO WL-CREG.
+       Z.  EXIT PROGRAM.
+      ******************************************************************
+       VORLAUF SECTION.
+       A.  MOVE "  Hausverwaltung 1.0" TO WK-GEB.
+      *    CHECKPOINT sichert nur WH-CREG, nicht das externe WE-EXT -    *
+      *    nach einem Neustart ueber die Checkpointdatei ist WE-FNR     *
+      *    daher wieder 0. MANDANTWAHL erneut aufrufen (sie ist bei     *
+      *    bereits gesetztem WE-FNR ein No-op) statt den Mandanten       *
+      *    ungefragt auf 0 stehen zu lassen.                             *
+           IF WH-PG = 9 PERFORM MANDANTWAHL GO B.
+           PERFORM LAD-DRUCK.
+           MOVE 0101 TO VDU-ECK.
+           ACCEPT WZ-DATUM FROM DATE.
+           CALL "CAUP" USING "03DATUM" WH-CREG.
+           MOVE WH-DATUM TO WM-DATUM.
+           PERFORM VARYING WX FROM 40 BY -1 UNTIL
+               WT-TX(WX:1) NOT = SPACE CONTINUE.
+           ADD -1 TO WX.
+           OPEN I-O EIGENTUM.
+           IF WF-STATUS not = "05" MOVE "HV-EIGEN.DAT" TO DATEI
+               PERFORM SEC.
+           OPEN I-O MIETER.
+           IF WF-STATUS = "35"
+               OPEN OUTPUT MIETER
+               CLOSE MIETER
+               OPEN I-O MIETER.
+           PERFORM AUTOLOESCH.
+           MOVE SPACE TO WX-CODE(1) WX-CODE(2).
+           PERFORM MANDANTWAHL.
+       B.  MOVE WE-FNR TO WH-KEY.
+           READ KONSTANT IGNORE LOCK NOT INVALID GO J.
+           IF ZUGRIF PERFORM BESETZT GO B.
+           CALL "CAUP" USING "06NKOPF" WH-CREG.
+           DISPLAY WD-DPAR(1:9) AT 0172.
+           DISPLAY "Bitte Kopf anlegen!" with highlight AT 0426.
+           INITIALIZE KO-SATZ.
+       C.  MOVE KO-FIRMA TO WT-TX.
+           DISPLAY KO-FIRMA AT 0127.
+           CALL "CAUP" USING "0201270122" WH-CREG.
+           MOVE WT-TX TO KO-FIRMA.
+           IF ESC STOP RUN.
+           MOVE 20 TO KO-UST(1).
+           MOVE 10 TO KO-UST(2).
+           MOVE 30 TO KO-UST(3).
+           MOVE 0 TO KO-UST(4) KO-UST(5) KO-UST(6).
+           MOVE "Graz," TO KO-ORT.
+           MOVE 1 TO KO-RENUM KO-ABNUM KO-NUM.
+           MOVE WE-FNR TO WH-KEY.
+           WRITE KO-SATZ.
+           GO B.
+       J.  UNLOCK KONSTANT.
+           MOVE KO-FIRMA TO WK-FIRMA.
+           MOVE KO-SPERRE TO WX-CODE(2).
+           MOVE KO-ORT TO WT-TX.
+           MOVE KO-DRU(1) TO WM-DRU.
+           MOVE KO-ZEIL TO WM-NEU.
+           PERFORM VARYING TY FROM 15 BY -1 UNTIL TY < 1 OR
+               WR-TX(TY) NOT = SPACE CONTINUE.
+           PERFORM VARYING FY FROM 15 BY -1 UNTIL TY < 1
+               MOVE WR-TX(TY) TO WR-TX(FY)
+               SET TY DOWN BY 1.
+           MOVE WT-TX TO VDU-ORT.
+           MOVE WH-DATUM TO WM-DATUM WZ-DATUM.
+           PERFORM VARYING WX FROM 1 BY 1 UNTIL WX > 6
+               MOVE KO-UST(WX) TO WT-UST(WX).
+           MOVE 0 TO WE-AKK WE-AUFPZ.
+           MOVE WM-DATUM TO WV-HIDAT.
+           IF WM-DATUM < 500000 ADD 20000000 TO WV-HIDAT
+                           else ADD 19000000 TO WV-HIDAT.
+           PERFORM VARYING WX FROM 10 BY -1 UNTIL WX = 0
+                IF KO-AKKDAT(WX) not = 0
+                    MOVE KO-AKKDAT(WX) TO WA-HIDAT
+                    IF KO-AKKDAT(WX) < 500000 ADD 20000000 TO WA-HIDAT
+                                         else ADD 19000000 TO WA-HIDAT
+                    end-if
+                    IF WA-HIDAT < WV-HIDAT exit perform.
+           IF WX > 0 MOVE KO-AKKSATZ(WX) TO WE-AKK
+                     MOVE KO-LNK(WX) TO WE-LNK
+                     MOVE KO-AUFPZ(WX) TO WE-AUFPZ.
+           CALL "CAUP" USING "06NKOPF" WH-CREG.
+           DISPLAY WD-DPAR(1:9) AT 0172.
+       P.  IF WX-CODE(2) = WX-CODE(1) GO Q.
+           DISPLAY "<esc>= Abbruch" AT 2401.
+           MOVE 99 TO WH-PG.
+           DISPLAY "Codeworteingabe: " AT 2301.
+           MOVE SPACE TO WT-TX.
+           CALL "CAUP" USING "0223180106" WH-CREG.
+           MOVE 9 TO WH-PG.
+           IF ESC GO R.
+           MOVE WT-TX TO WX-CODE(1).
+           GO P.
+       Q.  DISPLAY "<ret-leer>/<esc>= Programmende" AT 2301.
+           DISPLAY "Programmwahl"        AT 0524
+                   "컴컴컴컴컴컴"        AT 0024
+                   "1 - Abrechnung"      AT 0824
+                   "2 - Mahnwesen"       AT 0024
+                   "3 - Druckprogramm"   AT 1124
+                   "4 - Stammdaten"      AT 0024
+                   "5 - Listung"         AT 1424
+                   "6 - Datum"           AT 0024
+                   "7 - SEPA-Export"     AT 1724
+                   "8 - Abrechn.-Check"  AT 2024
+                   "9 - Kontoauszug"     AT 2324
+                  " "                    AT 0023
+                   "bitte w꼑len Sie:   " with highlight AT 1839.
+           CALL "CAUP" USING "0018572002" WH-CREG.
+       R.  IF ESC MOVE 0 TO WH-NUM WH-PG
+               SET RET TO TRUE.
+           IF NOT RET GO Q.
+           MOVE WH-NUM TO WH-PG.
+           EVALUATE WH-PG
+               WHEN 0 CLOSE OENORM MODULE AUFKOPF AUFZEIL
+                                          LBHKOPF LBHZEIL KONSTANT
+                                          EIGENTUM MIETER
+                      CALL "CAUP" USING "1301012480000" WH-CREG
+                      DISPLAY " Programm beendet " AT 1231
+               WHEN 99
+               WHEN 1 MOVE "ANBOERF 01ANBOT"  TO WT-TX
+               WHEN 2 PERFORM MAHNWESEN
+               WHEN 3 MOVE "CADRUCK 40DRUCK"  TO WT-TX
+               WHEN 4 PERFORM TEILSTAMM
+                         IF WH-PG = 9 GO A
+               WHEN 5 MOVE "ANBODRU 80ANBOLI" TO WT-TX
+               WHEN 6 MOVE 0 TO WZ-DATUM WH-PG
+                      CALL "CAUP" USING "03DATUM" WH-CREG GO Q
+               WHEN 7 PERFORM SEPA-EXPORT
+               WHEN 8 PERFORM ABR-CHECK
+               WHEN 9 PERFORM KONTOAUSZUG
+               WHEN OTHER GO Q.
+       Z.  EXIT.
+      ****************************************************** Mandantwahl *
+      *   Auswahl des Mandanten (WE-FNR) und der Zentrale-Zugangsstufe   *
+      *   (WE-ZENTRAL) durch den Bediener; bisher defaultete WE-FNR     *
+      *   stillschweigend auf 1, ohne dass die Zentrale erreichbar war. *
+       MANDANTWAHL SECTION.
+       A.  IF WE-FNR NOT = 0 GO Z.
+           MOVE 1 TO WE-FNR.
+           MOVE "N" TO WE-ZENTRAL.
+           DISPLAY "Mandant (1-6):"  AT 0301
+                   "Zentrale (0/1):" AT 0501.
+       B.  MOVE WE-FNR TO WH-WERT.
+           DISPLAY WH-WERT with highlight AT 0349.
+           CALL "CAUP" USING "1003495005" WH-CREG.
+           IF ESC GO Z.
+           IF WH-WERT < 1 OR WH-WERT > 6 MOVE 1 TO WH-WERT.
+           MOVE WH-WERT TO WE-FNR.
+       C.  IF ZENTRAL MOVE 1 TO WH-WERT ELSE MOVE 0 TO WH-WERT.
+           DISPLAY WH-WERT with highlight AT 0527.
+           CALL "CAUP" USING "1005271001" WH-CREG.
+           IF ESC GO Z.
+           IF WH-WERT = 1 MOVE "J" TO WE-ZENTRAL
+                     ELSE MOVE "N" TO WE-ZENTRAL.
+       Z.  EXIT.
+      ******************************************************* Mahnwesen *
+      *    Mahnlauf ueber EIGENTUM: 1./2. Mahnung fuer faellige Salden   *
+       MAHNWESEN SECTION.
+       A.  MOVE "      Mahnwesen" TO WK-GEB.
+           MOVE SPACE TO WM-EOF.
+           MOVE 0 TO WM-ANZ1 WM-ANZ2.
+           MOVE 1 TO WL-RPT.
+           PERFORM LAD-DRUCK.
+           MOVE WH-DATUM TO WV-HIDAT.
+           IF WH-DATUM < 500000 ADD 20000000 TO WV-HIDAT
+                           ELSE ADD 19000000 TO WV-HIDAT.
+      *    Stichtage 1/2 Monate zurueck - echte Monats-/Jahresarith-   *
+      *    metik mit Uebertrag, nicht die blosse Subtraktion auf dem    *
+      *    YYYYMMDD-Pseudodatum (die im Jaenner/Februar falsche Monate  *
+      *    ergibt).                                                     *
+           MOVE WV-HIDAT TO WM-HIDAT8.
+           MOVE WM-HIDAT8(1:4) TO WM-HIJAHR.
+           MOVE WM-HIDAT8(5:2) TO WM-HIMON.
+           MOVE WM-HIDAT8(7:2) TO WM-HITAG.
+           SUBTRACT 1 FROM WM-HIMON.
+           IF WM-HIMON < 1 ADD 12 TO WM-HIMON
+                           SUBTRACT 1 FROM WM-HIJAHR.
+           COMPUTE WM-CUT1 = WM-HIJAHR * 10000 + WM-HIMON * 100
+               + WM-HITAG.
+           SUBTRACT 1 FROM WM-HIMON.
+           IF WM-HIMON < 1 ADD 12 TO WM-HIMON
+                           SUBTRACT 1 FROM WM-HIJAHR.
+           COMPUTE WM-CUT2 = WM-HIJAHR * 10000 + WM-HIMON * 100
+               + WM-HITAG.
+           MOVE 0 TO EG-KTONR.
+           START EIGENTUM KEY NOT < EG-KEY INVALID KEY
+               MOVE "J" TO WM-EOF.
+           IF KO-DRU(WL-RPT) NOT = 3 OPEN OUTPUT DRUCKER.
+       B.  IF MAHN-EOF GO X.
+           READ EIGENTUM NEXT RECORD AT END MOVE "J" TO WM-EOF GO B.
+           IF EG-FNR NOT = WE-FNR GO B.
+           IF EG-SALDO NOT > 50,00 GO B.
+           MOVE EG-REDAT TO WM-EGDAT.
+           IF EG-REDAT < 500000 ADD 20000000 TO WM-EGDAT
+                           ELSE ADD 19000000 TO WM-EGDAT.
+      *    Je Eigentuemer-Brief ein eigenes PDF, wenn Email(PDF) gesetzt  *
+      *    ist - der Postweg (Nadel/Laser/Sammel-PDF) bleibt ein Lauf je  *
+      *    Mahnwesen-Durchgang wie bisher.                                *
+           EVALUATE TRUE
+               WHEN EG-MAHNSTUFE = 0 AND WM-EGDAT NOT > WM-CUT1
+                    IF KO-DRU(WL-RPT) = 3 PERFORM MAHN-OEFFNEN
+                    PERFORM MAHN-DRUCK1
+                    IF KO-DRU(WL-RPT) = 3 PERFORM MAHN-VERSENDEN
+               WHEN EG-MAHNSTUFE = 1 AND WM-EGDAT NOT > WM-CUT2
+                    IF KO-DRU(WL-RPT) = 3 PERFORM MAHN-OEFFNEN
+                    PERFORM MAHN-DRUCK2
+                    IF KO-DRU(WL-RPT) = 3 PERFORM MAHN-VERSENDEN
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE.
+           GO B.
+       X.  IF KO-DRU(WL-RPT) NOT = 3 CLOSE DRUCKER.
+           DISPLAY "1. Mahnungen:" WM-ANZ1 "  2. Mahnungen:" WM-ANZ2
+               AT 2301.
+           PERFORM WEITER.
+       Z.  EXIT.
+      ****************************** PDF je Mahnbrief - oeffnen/benennen *
+       MAHN-OEFFNEN SECTION.
+       A.  MOVE EG-KTONR TO WM-KTOFIL.
+           STRING "MAHN" WM-KTOFIL ".PDF" DELIMITED BY SIZE INTO WX-LPT.
+           OPEN OUTPUT DRUCKER.
+       Z.  EXIT.
+      ****************************** PDF je Mahnbrief - schliessen/Mail *
+       MAHN-VERSENDEN SECTION.
+       A.  CLOSE DRUCKER.
+           IF EG-EMAIL NOT = SPACE
+               CALL "CAMAIL" USING WX-LPT EG-EMAIL WH-CREG
+           ELSE
+               CALL "CAMAIL" USING WX-LPT SPACE WH-CREG.
+       Z.  EXIT.
+      ************************************************* 1. Mahnschreiben *
+       MAHN-DRUCK1 SECTION.
+       A.  ADD 1 TO WM-ANZ1.
+           WRITE DR-ZEILE FROM WE-STG(4).
+           MOVE SPACE TO DR-ZEILE.
+           WRITE DR-ZEILE AFTER ADVANCING PAGE.
+           MOVE WK-FIRMA TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           MOVE EG-BEZ TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           MOVE SPACE TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           MOVE EG-KTONR TO WM-KTOED.
+           MOVE EG-SALDO TO WM-SALED.
+           STRING "1. Mahnung - Konto " WM-KTOED
+               " - offener Saldo: " WM-SALED
+               DELIMITED BY SIZE INTO WM-ZEILE.
+           MOVE WM-ZEILE TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           MOVE "Wir bitten um umgehenden Ausgleich des Betriebs-"
+               TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           MOVE "kostensaldos binnen 14 Tagen."  TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           MOVE 1 TO EG-MAHNSTUFE.
+           MOVE WV-HIDAT TO EG-MAHNDAT.
+           REWRITE EG-SATZ.
+       Z.  EXIT.
+      ************************************************* 2. Mahnschreiben *
+       MAHN-DRUCK2 SECTION.
+       A.  ADD 1 TO WM-ANZ2.
+           WRITE DR-ZEILE FROM WE-STG(4).
+           MOVE SPACE TO DR-ZEILE.
+           WRITE DR-ZEILE AFTER ADVANCING PAGE.
+           MOVE WK-FIRMA TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           MOVE EG-BEZ TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           MOVE SPACE TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           MOVE EG-KTONR TO WM-KTOED.
+           MOVE EG-SALDO TO WM-SALED.
+           STRING "2. Mahnung - Konto " WM-KTOED
+               " - offener Saldo: " WM-SALED
+               DELIMITED BY SIZE INTO WM-ZEILE.
+           MOVE WM-ZEILE TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           MOVE "Trotz 1. Mahnung ist der Betriebskostensaldo noch"
+               TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           MOVE "offen. Wir ersuchen um sofortigen Ausgleich."
+               TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           MOVE 2 TO EG-MAHNSTUFE.
+           MOVE WV-HIDAT TO EG-MAHNDAT.
+           REWRITE EG-SATZ.
+       Z.  EXIT.
+      **************************************************** SEPA-Export *
+      *  Sammelueberweisung der Gutschriften (EG-SALDO < 0) an die      *
+      *  Eigentuemer, ueber EG-BANK aufgebaute IBAN, als pain.001-Datei  *
+       SEPA-EXPORT SECTION.
+       A.  MOVE "      SEPA-Export" TO WK-GEB.
+           MOVE 0 TO WS-ANZ WS-SUMME.
+           MOVE SPACE TO WS-EOF.
+           MOVE 0 TO EG-KTONR.
+           START EIGENTUM KEY NOT < EG-KEY INVALID KEY
+               MOVE "J" TO WS-EOF.
+       B.  IF SEPA-EOF GO C.
+           READ EIGENTUM NEXT RECORD AT END MOVE "J" TO WS-EOF GO B.
+           IF EG-FNR NOT = WE-FNR GO B.
+           IF EG-SALDO NOT < 0 GO B.
+           IF EG-IBAN = SPACE OR EG-BKKTO = SPACE GO B.
+           ADD 1 TO WS-ANZ.
+           COMPUTE WS-SUMME = WS-SUMME - EG-SALDO.
+           GO B.
+       C.  IF WS-ANZ = 0
+               DISPLAY "Keine Gutschriften fuer SEPA-Export." AT 2301
+               PERFORM WEITER
+               GO Z.
+           MOVE WH-DATUM TO WS-DATUM8.
+           IF WH-DATUM < 500000 ADD 20000000 TO WS-DATUM8
+                           ELSE ADD 19000000 TO WS-DATUM8.
+           STRING "HV" WS-DATUM8 DELIMITED BY SIZE INTO WS-MSGID.
+           MOVE WS-SUMME TO WS-SUMI.
+           COMPUTE WS-SUMD = (WS-SUMME - WS-SUMI) * 100.
+           STRING WS-SUMI "." WS-SUMD DELIMITED BY SIZE INTO WS-SUMED.
+           OPEN OUTPUT SEPADAT.
+           STRING '<?xml version="1.0" encoding="UTF-8"?>'
+               DELIMITED BY SIZE INTO SD-ZEILE.
+           WRITE SD-ZEILE.
+           STRING '<Document><CstmrCdtTrfInitn><GrpHdr>'
+               DELIMITED BY SIZE INTO SD-ZEILE.
+           WRITE SD-ZEILE.
+           STRING '<MsgId>' WS-MSGID '</MsgId>'
+               DELIMITED BY SIZE INTO SD-ZEILE.
+           WRITE SD-ZEILE.
+           MOVE WS-ANZ TO WS-ANZED.
+           STRING '<NbOfTxs>' WS-ANZED '</NbOfTxs>'
+               '<CtrlSum>' WS-SUMED '</CtrlSum>'
+               DELIMITED BY SIZE INTO SD-ZEILE.
+           WRITE SD-ZEILE.
+           STRING '<InitgPty><Nm>' WK-FIRMA '</Nm></InitgPty>'
+               DELIMITED BY SIZE INTO SD-ZEILE.
+           WRITE SD-ZEILE.
+           STRING '</GrpHdr><PmtInf><PmtInfId>' WS-MSGID
+               '</PmtInfId>' DELIMITED BY SIZE INTO SD-ZEILE.
+           WRITE SD-ZEILE.
+           STRING '<PmtMtd>TRF</PmtMtd><PmtTpInf><SvcLvl><Cd>SEPA'
+               '</Cd></SvcLvl></PmtTpInf>'
+               DELIMITED BY SIZE INTO SD-ZEILE.
+           WRITE SD-ZEILE.
+           STRING WS-DATUM8(1:4) "-" WS-DATUM8(5:2) "-" WS-DATUM8(7:2)
+               DELIMITED BY SIZE INTO WS-EXECD.
+           STRING '<ReqdExctnDt>' WS-EXECD '</ReqdExctnDt>'
+               DELIMITED BY SIZE INTO SD-ZEILE.
+           WRITE SD-ZEILE.
+           STRING '<Dbtr><Nm>' KO-FIRMA '</Nm></Dbtr>'
+               DELIMITED BY SIZE INTO SD-ZEILE.
+           WRITE SD-ZEILE.
+           MOVE KO-BKLZL TO WS-DBLZED.
+           STRING KO-IBAN WS-DBLZED KO-BKKTO
+               DELIMITED BY SIZE INTO WS-DIBAND.
+           STRING '<DbtrAcct><Id><IBAN>' WS-DIBAND
+               '</IBAN></Id></DbtrAcct>'
+               DELIMITED BY SIZE INTO SD-ZEILE.
+           WRITE SD-ZEILE.
+           STRING '<DbtrAgt><FinInstnId><Othr><Id>' WS-DBLZED
+               '</Id></Othr></FinInstnId></DbtrAgt>'
+               DELIMITED BY SIZE INTO SD-ZEILE.
+           WRITE SD-ZEILE.
+           MOVE 0 TO EG-KTONR.
+           MOVE SPACE TO WS-EOF.
+           START EIGENTUM KEY NOT < EG-KEY INVALID KEY
+               MOVE "J" TO WS-EOF.
+       D.  IF SEPA-EOF GO X.
+           READ EIGENTUM NEXT RECORD AT END MOVE "J" TO WS-EOF GO D.
+           IF EG-FNR NOT = WE-FNR GO D.
+           IF EG-SALDO NOT < 0 GO D.
+           IF EG-IBAN = SPACE OR EG-BKKTO = SPACE GO D.
+           PERFORM SEPA-SATZ.
+           GO D.
+       X.  STRING '</PmtInf></CstmrCdtTrfInitn></Document>'
+               DELIMITED BY SIZE INTO SD-ZEILE.
+           WRITE SD-ZEILE.
+           CLOSE SEPADAT.
+           DISPLAY "SEPA-Export: " WS-ANZ " Zahlungen geschrieben."
+               AT 2301.
+           PERFORM WEITER.
+       Z.  EXIT.
+      ****************************************** SEPA-Zahlungsauftrag *
+       SEPA-SATZ SECTION.
+       A.  MOVE EG-KTONR TO WS-KTOED.
+           MOVE EG-BKLZL TO WS-BLZED.
+           STRING EG-IBAN WS-BLZED EG-BKKTO
+               DELIMITED BY SIZE INTO WS-IBAND.
+           COMPUTE WS-BETRAG = EG-SALDO * -1.
+           MOVE WS-BETRAG TO WS-BETI.
+           COMPUTE WS-BETD = (WS-BETRAG - WS-BETI) * 100.
+           STRING WS-BETI "." WS-BETD DELIMITED BY SIZE INTO WS-BETED.
+           STRING '<CdtTrfTxInf><PmtId><EndToEndId>KTO' WS-KTOED
+               '</EndToEndId></PmtId>'
+               DELIMITED BY SIZE INTO SD-ZEILE.
+           WRITE SD-ZEILE.
+           STRING '<Amt><InstdAmt Ccy="EUR">' WS-BETED
+               '</InstdAmt></Amt>'
+               DELIMITED BY SIZE INTO SD-ZEILE.
+           WRITE SD-ZEILE.
+           STRING '<Cdtr><Nm>' EG-BEZ '</Nm></Cdtr>'
+               DELIMITED BY SIZE INTO SD-ZEILE.
+           WRITE SD-ZEILE.
+           STRING '<CdtrAcct><Id><IBAN>' WS-IBAND
+               '</IBAN></Id></CdtrAcct></CdtTrfTxInf>'
+               DELIMITED BY SIZE INTO SD-ZEILE.
+           WRITE SD-ZEILE.
+       Z.  EXIT.
+      ************************************************ Abrechn.-Check *
+      *  Pruefung vor der Abrechnung: fehlt einem Eigentuemer der EG-VS  *
+      *  Eintrag fuer die aktuelle Verrechnungsperiode (WA-HIDAT, siehe  *
+      *  VORLAUF/J), wird er hier gelistet statt erst in ANBOERF zu      *
+      *  scheitern.                                                     *
+       ABR-CHECK SECTION.
+       A.  MOVE "  Abrechnungs-Check" TO WK-GEB.
+           MOVE 2 TO WL-RPT.
+           PERFORM LAD-DRUCK.
+           MOVE 0 TO WB-ANZ.
+           MOVE 0 TO WB-SUMME.
+           MOVE SPACE TO WB-EOF.
+           MOVE 0 TO EG-KTONR.
+           START EIGENTUM KEY NOT < EG-KEY INVALID KEY
+               MOVE "J" TO WB-EOF.
+           OPEN OUTPUT DRUCKER.
+       B.  IF ABR-EOF GO X.
+           READ EIGENTUM NEXT RECORD AT END MOVE "J" TO WB-EOF GO B.
+           IF EG-FNR NOT = WE-FNR GO B.
+           ADD EG-SALDO TO WB-SUMME.
+           MOVE SPACE TO WB-GEF.
+           PERFORM VARYING WB-IX FROM 1 BY 1 UNTIL WB-IX > 5
+               MOVE EG-VSDAT(WB-IX) TO WB-VSDAT
+               IF WB-VSDAT = WA-HIDAT MOVE "J" TO WB-GEF.
+           IF ABR-GEF GO B.
+           ADD 1 TO WB-ANZ.
+           MOVE EG-KTONR TO WB-KTOED.
+           STRING "Konto " WB-KTOED
+               " - kein EG-VS-Satz fuer laufende Periode"
+               DELIMITED BY SIZE INTO WB-ZEILE.
+           MOVE WB-ZEILE TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           GO B.
+      *    Summe aller EG-SALDO des Mandanten zur manuellen Kontrolle     *
+      *    gegen die Abrechnungs-Endsumme des Druckprogramms - ein        *
+      *    belastbarer Soll/Ist-Vergleich braucht eine Gesamtsumme aus    *
+      *    dem Abrechnungslauf selbst, die hier (noch) nicht vorliegt.    *
+       X.  MOVE WB-SUMME TO WB-SUMED.
+           MOVE WE-FNR TO WB-FNRED.
+           STRING "Summe EG-SALDO Mandant " WB-FNRED ": " WB-SUMED
+               DELIMITED BY SIZE INTO WB-ZEILE.
+           MOVE WB-ZEILE TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           MOVE SPACE TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           PERFORM ABR-MIETERCHECK.
+           CLOSE DRUCKER.
+           IF KO-DRU(WL-RPT) = 3 CALL "CAMAIL" USING WE-STG(9) SPACE
+               WH-CREG.
+           DISPLAY "Abrechn.-Check: " WB-ANZ " offene Konten." AT 2301.
+           PERFORM WEITER.
+       Z.  EXIT.
+      ********************************* Mieter ohne gueltiges Whg.-Konto *
+      *   Prueft MI-EGKTONR gegen EIGENTUM - Karteileichen aus Auszug/    *
+      *   Zusammenlegung von Whg.-Konten sollen im Check auffallen, nicht *
+      *   erst bei der naechsten Abrechnung.                              *
+       ABR-MIETERCHECK SECTION.
+       A.  MOVE 0 TO MT-KTONR.
+           MOVE SPACE TO MT-EOF.
+           START MIETER KEY NOT < MI-KEY INVALID KEY
+               MOVE "J" TO MT-EOF.
+       B.  IF MIET-EOF GO Z.
+           READ MIETER NEXT RECORD AT END MOVE "J" TO MT-EOF GO B.
+           IF MI-FNR NOT = WE-FNR GO B.
+           IF MI-EGKTONR = 0 GO B.
+           MOVE MI-EGKTONR TO EG-KTONR.
+           MOVE SPACE TO MT-GEF.
+           READ EIGENTUM INVALID KEY MOVE "J" TO MT-GEF.
+      *    EG-KTONR allein ist nicht mandantenrein - ein Treffer in     *
+      *    einem anderen Mandanten zaehlt wie kein Treffer.             *
+           IF NOT MIET-GEF AND EG-FNR NOT = WE-FNR MOVE "J" TO MT-GEF.
+           IF MIET-GEF
+               MOVE MI-KTONR TO WB-KTOED
+               MOVE MI-EGKTONR TO MT-EGTOED
+               STRING "Mieter " WB-KTOED " verweist auf unbekanntes "
+                   "Whg.-Konto " MT-EGTOED
+                   DELIMITED BY SIZE INTO WB-ZEILE
+               MOVE WB-ZEILE TO DR-ZEILE
+               WRITE DR-ZEILE.
+           GO B.
+       Z.  EXIT.
+      **************************************************** Kontoauszug *
+      *   Eigentuemer-Kontoauszug: EG-VS-Historie plus laufender Saldo  *
+       KONTOAUSZUG SECTION.
+       A.  MOVE "     Kontoauszug" TO WK-GEB.
+           MOVE 3 TO WL-RPT.
+           PERFORM LAD-DRUCK.
+           MOVE 0 TO WK9-ANZ.
+           MOVE SPACE TO WK9-EOF.
+           MOVE 0 TO EG-KTONR.
+           START EIGENTUM KEY NOT < EG-KEY INVALID KEY
+               MOVE "J" TO WK9-EOF.
+           IF KO-DRU(WL-RPT) NOT = 3 OPEN OUTPUT DRUCKER.
+       B.  IF KA-EOF GO X.
+           READ EIGENTUM NEXT RECORD AT END MOVE "J" TO WK9-EOF GO B.
+           IF EG-FNR NOT = WE-FNR GO B.
+           IF KO-DRU(WL-RPT) = 3 PERFORM KA-OEFFNEN.
+           ADD 1 TO WK9-ANZ.
+           WRITE DR-ZEILE FROM WE-STG(4).
+           MOVE SPACE TO DR-ZEILE.
+           WRITE DR-ZEILE AFTER ADVANCING PAGE.
+           MOVE WK-FIRMA TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           MOVE EG-BEZ TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           MOVE SPACE TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           MOVE EG-KTONR TO WK9-KTOED.
+           STRING "Konto " WK9-KTOED DELIMITED BY SIZE INTO WK9-ZEILE.
+           MOVE WK9-ZEILE TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           PERFORM VARYING WK9-IX FROM 1 BY 1 UNTIL WK9-IX > 5
+               IF EG-VSDAT(WK9-IX) NOT = 0 PERFORM KA-ZEILE.
+           MOVE EG-SALDO TO WK9-SALED.
+           STRING "aktueller Saldo: " WK9-SALED
+               DELIMITED BY SIZE INTO WK9-ZEILE.
+           MOVE WK9-ZEILE TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           IF KO-DRU(WL-RPT) = 3 PERFORM KA-VERSENDEN.
+           GO B.
+       X.  IF KO-DRU(WL-RPT) NOT = 3 CLOSE DRUCKER.
+           DISPLAY "Kontoauszug: " WK9-ANZ " Konten gedruckt." AT 2301.
+           PERFORM WEITER.
+       Z.  EXIT.
+      ****************************** PDF je Kontoauszug - oeffnen/benennen *
+       KA-OEFFNEN SECTION.
+       A.  MOVE EG-KTONR TO WK9-KTOFIL.
+           STRING "KTOAUS" WK9-KTOFIL ".PDF" DELIMITED BY SIZE
+               INTO WX-LPT.
+           OPEN OUTPUT DRUCKER.
+       Z.  EXIT.
+      ****************************** PDF je Kontoauszug - schliessen/Mail *
+       KA-VERSENDEN SECTION.
+       A.  CLOSE DRUCKER.
+           IF EG-EMAIL NOT = SPACE
+               CALL "CAMAIL" USING WX-LPT EG-EMAIL WH-CREG
+           ELSE
+               CALL "CAMAIL" USING WX-LPT SPACE WH-CREG.
+       Z.  EXIT.
+      ****************************************** Kontoauszug - Zeile *
+       KA-ZEILE SECTION.
+       A.  MOVE EG-VSDAT(WK9-IX) TO WK9-VSDAT.
+           MOVE EG-BKH(WK9-IX)   TO WK9-BKH.
+           MOVE EG-USTH(WK9-IX)  TO WK9-USTH.
+           MOVE EG-BKG(WK9-IX)   TO WK9-BKG.
+           MOVE EG-USTG(WK9-IX)  TO WK9-USTG.
+           MOVE EG-RLAG(WK9-IX)  TO WK9-RLAG.
+           STRING "Periode " WK9-VSDAT " BK:" WK9-BKH "/" WK9-USTH
+               " Gutschr.:" WK9-BKG "/" WK9-USTG " Rue.:" WK9-RLAG
+               DELIMITED BY SIZE INTO WK9-ZEILE.
+           MOVE WK9-ZEILE TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           IF EG-WDAT(WK9-IX) NOT = 0
+               MOVE EG-WDAT(WK9-IX) TO WK9-WDATD
+               MOVE EG-WSTAND(WK9-IX) TO WK9-WSTD
+               STRING "   Wasserstand " WK9-WDATD ": " WK9-WSTD
+                   " m3" DELIMITED BY SIZE INTO WK9-ZEILE
+               MOVE WK9-ZEILE TO DR-ZEILE
+               WRITE DR-ZEILE.
+       Z.  EXIT.
+      ************************************************* Zentralbericht *
+      *  Mandantenuebergreifende Konsolidierung ueber ganz EIGENTUM, je  *
+      *  EG-FNR aufsummiert - anders als die uebrigen Berichte NICHT    *
+      *  auf WE-FNR gefiltert; nur fuer Zentrale-Anwender (ZENTRAL).    *
+       KONSOLIDIERUNG SECTION.
+       A.  MOVE "    Zentralbericht" TO WK-GEB.
+           IF NOT ZENTRAL
+               DISPLAY "nur fuer Zentrale-Anwender" AT 2401
+               PERFORM WEITER
+               GO Z.
+           MOVE 4 TO WL-RPT.
+           PERFORM LAD-DRUCK.
+           MOVE 0 TO KZ-IX.
+           PERFORM VARYING KZ-IX FROM 1 BY 1 UNTIL KZ-IX > 6
+               MOVE 0 TO KZ-ANZ(KZ-IX) KZ-SUM(KZ-IX).
+           MOVE 0 TO EG-KTONR.
+           MOVE SPACE TO KZ-EOF.
+           START EIGENTUM KEY NOT < EG-KEY INVALID KEY
+               MOVE "J" TO KZ-EOF.
+           OPEN OUTPUT DRUCKER.
+       B.  IF KONS-EOF GO X.
+           READ EIGENTUM NEXT RECORD AT END MOVE "J" TO KZ-EOF GO B.
+           IF EG-FNR < 1 OR EG-FNR > 6 GO B.
+           ADD 1 TO KZ-ANZ(EG-FNR).
+           ADD EG-SALDO TO KZ-SUM(EG-FNR).
+           GO B.
+       X.  WRITE DR-ZEILE FROM WE-STG(4).
+           MOVE SPACE TO DR-ZEILE.
+           WRITE DR-ZEILE AFTER ADVANCING PAGE.
+           MOVE WK-FIRMA TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           MOVE SPACE TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           MOVE 0 TO KZ-GESSUM.
+           PERFORM VARYING KZ-IX FROM 1 BY 1 UNTIL KZ-IX > 6
+               IF KZ-ANZ(KZ-IX) NOT = 0
+                   MOVE KZ-IX TO KZ-FNRED
+                   MOVE KZ-ANZ(KZ-IX) TO KZ-ANZED
+                   MOVE KZ-SUM(KZ-IX) TO KZ-SUMED
+                   STRING "Mandant " KZ-FNRED " - " KZ-ANZED " Konten"
+                       " - Saldo: " KZ-SUMED
+                       DELIMITED BY SIZE INTO KZ-ZEILE
+                   MOVE KZ-ZEILE TO DR-ZEILE
+                   WRITE DR-ZEILE
+                   ADD KZ-SUM(KZ-IX) TO KZ-GESSUM.
+           MOVE SPACE TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           MOVE KZ-GESSUM TO KZ-SUMED.
+           STRING "Gesamtsaldo alle Mandanten: " KZ-SUMED
+               DELIMITED BY SIZE INTO KZ-ZEILE.
+           MOVE KZ-ZEILE TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           CLOSE DRUCKER.
+           IF KO-DRU(WL-RPT) = 3 CALL "CAMAIL" USING WE-STG(9) SPACE
+               WH-CREG.
+           PERFORM WEITER.
+       Z.  EXIT.
+      ************************************************* Teilstammdaten *
+       TEILSTAMM SECTION.
+       A.  MOVE "     Teilstammdaten" TO WK-GEB.
+           CALL "CAUP" USING "06OKOPF" WH-CREG.
+           DISPLAY WD-DPAR(1:9) AT 0172.
+       C.  DISPLAY "<ret-leer>/<esc>= Abbruch" AT 2301.
+           DISPLAY "Auswahl" AT 0524
+                   "컴컴컴�" AT 0024
+                   "1 - Mieterstamm"     AT 0824
+                   "2 - Mieterliste"     AT 0024
+                   "3 - Rechnungs-Nr."   AT 0024
+                   "4 - Kopf / Code"     AT 0024
+                   "5 - Zentralbericht"  AT 0024
+                   "leer = Programmende" AT 0024
+                   "bitte w꼑len Sie:   " with highlight AT 1339.
+           CALL "CAUP" USING "0013571001" WH-CREG.
+           IF ESC MOVE 0 TO WH-NUM WH-PG
+               SET RET TO TRUE.
+           IF NOT RET GO C.
+           MOVE WH-NUM TO WH-PG.
+           EVALUATE WH-PG
+               WHEN 0 MOVE 9 TO WH-PG GO Z
+               WHEN 1 PERFORM MIETERSTAMM
+                      PERFORM PROTOKOLL
+               WHEN 2 PERFORM MIETERLISTE
+               WHEN 3 PERFORM NUMMERN
+                      PERFORM PROTOKOLL
+               WHEN 4 PERFORM STAM
+                      PERFORM PROTOKOLL
+               WHEN 5 PERFORM KONSOLIDIERUNG
+               WHEN OTHER GO C.
+           GO A.
+       Z.  EXIT.
+      ***************** Teilstammdaten - je Einzeleintrag protokolliert *
+      *    HVERWALT schreibt pro Aufruf von "ANBOVORL" nur einen        *
+      *    PROTOKOLL-Satz - bei mehreren Aenderungen in einem           *
+      *    Teilstammdaten-Besuch (NUMMERN/STAM/MIETERSTAMM durchlaufen   *
+      *    intern, ohne zwischendurch an HVERWALT zurueckzukehren)      *
+      *    ging daher jede Aenderung bis auf die letzte unprotokolliert *
+      *    verloren. Gleicher Satzaufbau wie HVERWALT-PROTOKOLL, aber   *
+      *    direkt nach jedem Einzeleintrag geschrieben.                 *
+       PROTOKOLL SECTION.
+       A.  ADD 1 TO WH-PER.
+           MOVE WH-DATUM TO PL-DATED.
+           IF WH-DATUM < 500000 ADD 20000000 TO PL-DATED
+                           ELSE ADD 19000000 TO PL-DATED.
+           STRING WH-PN ".PRO" DELIMITED BY SIZE INTO WT-PROTDAT.
+           STRING PL-DATED " " WE-USER " " WH-PN
+               " Periode " WH-PER
+               DELIMITED BY SIZE INTO PL-ZEILED.
+           MOVE PL-ZEILED TO PL-ZEILE.
+           OPEN EXTEND TRANSLOG.
+           IF WF-STATUS = "35" OPEN OUTPUT TRANSLOG.
+           WRITE PL-ZEILE.
+           CLOSE TRANSLOG.
+       Z.  EXIT.
+      ******************************************* Konstantenverwaltung *
+       NUMMERN SECTION.
+       A.  MOVE WE-FNR TO WH-KEY.
+           MOVE 9 TO WH-PG.
+       C.  READ KONSTANT INVALID STOP RUN.
+           IF ZUGRIF PERFORM BESETZT GO C.
+           CALL "CAUP" USING "0708100751000" WH-CREG.
+           ADD 103 VDU-ECK GIVING VDU-LP.
+           DISPLAY " sonst. Konstanten " with highlight AT VDU-LP.
+           ADD 303 VDU-ECK GIVING VDU-LP.
+           DISPLAY "n꼊hste Rechnung.(1)..:" AT VDU-LP.
+           ADD 100 TO VDU-LP.
+           DISPLAY "Rechnungsort..........:" AT VDU-LP
+           ADD 100 TO VDU-LP.
+           DISPLAY "Drucker (Mahnwesen)...:" AT VDU-LP.
+      *----------------------------------------------> Werte anzeigen <-
+           ADD 327 VDU-ECK GIVING VDU-LP.
+           MOVE KO-RENUM TO WD-NUM.
+           DISPLAY WD-NUM with highlight AT VDU-LP.
+           ADD 100 TO VDU-LP.
+           DISPLAY KO-ORT with highlight AT VDU-LP.
+           ADD 100 TO VDU-LP.
+           MOVE KO-DRU(1) TO WD-KZ.
+           DISPLAY WD-KZ with highlight AT VDU-LP " / "
+           EVALUATE WD-KZ
+               WHEN 0 DISPLAY "Nadeldrucker" AT 0000
+               WHEN 1 DISPLAY "Laserdrucker" AT 0000
+               WHEN 2 DISPLAY "PDF-Ausgabe"  AT 0000
+               WHEN 3 DISPLAY "Email (PDF)"  AT 0000.
+      *--------------------------------------------> anlegen / 꼗dern <-
+       G.  DISPLAY "<esc>= Abbruch, <ret>= Rechnungsnummer" AT 2301.
+           ADD 327 VDU-ECK GIVING VDU-LP.
+           MOVE KO-RENUM TO WD-NUM WH-WERT.
+           DISPLAY WD-NUM with highlight AT VDU-LP.
+           CALL "CAUP" USING "1003275005" WH-CREG.
+           IF ESC GO X.
+           IF not RET GO G.
+           IF WH-WERT = 0 OR WH-WERT < KO-RENUM
+               DISPLAY "ungueltig - Nummer <= 0 oder < bisherige!"
+                   AT 2401
+               GO G.
+           MOVE WH-WERT TO KO-RENUM WD-NUM.
+           DISPLAY WD-NUM with highlight AT VDU-LP.
+       I.  DISPLAY "<esc>=Abbr., < />=zurueck, <ret>=Ort" AT 2301.
+           MOVE KO-ORT TO WT-TX.
+           ADD 427 VDU-ECK GIVING VDU-LP.
+           DISPLAY KO-ORT with highlight AT VDU-LP.
+           CALL "CAUP" USING "1204270115" WH-CREG.
+           IF ESC GO X.
+           IF WOLI or AUF GO G.
+           IF not RET GO I.
+           MOVE WT-TX TO KO-ORT.
+           DISPLAY KO-ORT with highlight AT VDU-LP.
+      *    Vereinskonto fuer den SEPA-Export (Dbtr/DbtrAcct) - plain    *
+      *    ACCEPT wie das Whg.-Konto in MIETERSTAMM/F, keine eigene     *
+      *    CAUP-Feldmaske fuer diese Zeilen.                            *
+       H.  DISPLAY "<ret>=weiter (Vereinskonto fuer SEPA-Export)"
+               AT 2301.
+           DISPLAY "IBAN-Praefix (4)...:" AT 0727.
+           DISPLAY KO-IBAN with highlight AT 0749.
+           ACCEPT KO-IBAN AT 0749.
+           IF NOT RET GO H.
+       H1. DISPLAY "Bankleitzahl.......:" AT 0827.
+           MOVE KO-BKLZL TO WH-WERT.
+           DISPLAY WH-WERT with highlight AT 0849.
+           ACCEPT WH-WERT AT 0849.
+           IF NOT RET GO H1.
+           MOVE WH-WERT TO KO-BKLZL.
+           DISPLAY KO-BKLZL with highlight AT 0849.
+       H2. DISPLAY "Kontonummer........:" AT 0927.
+           DISPLAY KO-BKKTO with highlight AT 0949.
+           ACCEPT KO-BKKTO AT 0949.
+           IF NOT RET GO H2.
+       H3. DISPLAY "Bankname...........:" AT 1027.
+           DISPLAY KO-BANKNAME with highlight AT 1049.
+           ACCEPT KO-BANKNAME AT 1049.
+           IF NOT RET GO H3.
+      *    Drucker/PDF-Kennzeichen gilt je Bericht, nicht mehr als ein  *
+      *    einziger Schalter - K loopt ueber die 5 Berichtsslots.       *
+       K.  MOVE 1 TO KD-IX.
+       K1. EVALUATE KD-IX
+               WHEN 1 DISPLAY "Mahnwesen       <esc>=Abbr.,<ret>=weiter"
+                          AT 2301
+               WHEN 2 DISPLAY "Abrechn.-Check  <esc>=Abbr.,<ret>=weiter"
+                          AT 2301
+               WHEN 3 DISPLAY "Kontoauszug     <esc>=Abbr.,<ret>=weiter"
+                          AT 2301
+               WHEN 4 DISPLAY "Zentralbericht  <esc>=Abbr.,<ret>=weiter"
+                          AT 2301
+               WHEN 5 DISPLAY "Mieterliste     <esc>=Abbr.,<ret>=weiter"
+                          AT 2301
+           END-EVALUATE.
+           DISPLAY "0=Nadel,1=Laser,2=PDF,3=Email(PDF)" AT 2401.
+           ADD 427 VDU-ECK GIVING VDU-LP.
+           MOVE KO-DRU(KD-IX) TO WH-WERT.
+           CALL "CAUP" USING "1005271001" WH-CREG.
+           IF ESC GO X.
+           IF WOLI or AUF
+               IF KD-IX = 1 GO H3
+               SUBTRACT 1 FROM KD-IX
+               GO K1.
+           IF not RET GO K1.
+           IF WH-WERT > 3 GO K1.
+           MOVE WH-WERT TO KO-DRU(KD-IX).
+           DISPLAY WH-WERT with highlight AT VDU-LP.
+           IF KD-IX < 5
+               ADD 1 TO KD-IX
+               GO K1.
+           MOVE KO-DRU(1) TO WD-KZ.
+      *    Sechs USt-Kategorien, je eine pro Betriebskostenart - L loopt  *
+      *    ueber die KO-UST-Slots wie K ueber die Druckziele.             *
+       L.  MOVE 1 TO KU-IX.
+       L1. DISPLAY "<esc>=Abbr., < />=zurueck, <ret>=USt-Kat." KU-IX
+                   " (x100)" AT 2301.
+           ADD 527 VDU-ECK GIVING VDU-LP.
+           COMPUTE WH-WERT = KO-UST(KU-IX) * 100.
+           DISPLAY WH-WERT with highlight AT VDU-LP.
+           CALL "CAUP" USING "1006275004" WH-CREG.
+           IF ESC GO X.
+           IF WOLI or AUF
+               IF KU-IX = 1 GO K
+               SUBTRACT 1 FROM KU-IX
+               GO L1.
+           IF not RET GO L1.
+           IF WH-WERT > 9999 GO L1.
+           IF KO-UST(KU-IX) = WH-WERT / 100 GO L2.
+           COMPUTE KO-UST(KU-IX) = WH-WERT / 100.
+           DISPLAY KO-UST(KU-IX) with highlight AT VDU-LP.
+      *    EG-USTH/EG-USTG fuehren nur eine USt-Spalte je Periode - die   *
+      *    Umrechnung bereits gebuchter EG-VS-Saetze kann daher nur fuer  *
+      *    Kategorie 1 automatisch nachgezogen werden; 2-6 sind reine    *
+      *    Tarif-Stammdaten ohne Rueckwirkung auf bestehende Buchungen.  *
+           IF KU-IX = 1 PERFORM UST-PROPAGATE.
+       L2. IF KU-IX < 6
+               ADD 1 TO KU-IX
+               GO L1.
+       M.  DISPLAY "<esc>=Abbr., <ret>=speichern, < />=zurueck" AT 2301.
+           CALL "CAUP" USING "0023500000" WH-CREG.
+           IF WOLI or AUF GO L.
+           IF ESC GO X.
+           IF not RET GO M.
+           REWRITE KO-SATZ.
+           MOVE "KONST" TO WH-PN.
+       X.  CALL "CAUP" USING "08CLOFEN" WH-CREG.
+           UNLOCK KONSTANT.
+       Z.  EXIT.
+      ************************************************** USt-Umrechnung *
+      *  Bei Aenderung von KO-UST(1) wird die laufende (durch WA-HIDAT   *
+      *  bezeichnete) EG-VS-Periode jedes Eigentuemers auf den neuen     *
+      *  Satz umgerechnet, damit EG-USTH/EG-USTG zur Abrechnung passen.  *
+       UST-PROPAGATE SECTION.
+       A.  MOVE SPACE TO WU-EOF.
+           MOVE 0 TO EG-KTONR WU-ANZ.
+           START EIGENTUM KEY NOT < EG-KEY INVALID KEY
+               MOVE "J" TO WU-EOF.
+       B.  IF UST-EOF GO X.
+           READ EIGENTUM NEXT RECORD AT END MOVE "J" TO WU-EOF GO B.
+           IF EG-FNR NOT = WE-FNR GO B.
+           PERFORM VARYING WU-IX FROM 1 BY 1 UNTIL WU-IX > 5
+               IF EG-VSDAT(WU-IX) = WA-HIDAT
+                   COMPUTE EG-USTH(WU-IX) =
+                       EG-BKH(WU-IX) * KO-UST(1) / 100
+                   COMPUTE EG-USTG(WU-IX) =
+                       EG-BKG(WU-IX) * KO-UST(1) / 100
+                   REWRITE EG-SATZ
+                   ADD 1 TO WU-ANZ.
+           GO B.
+       X.  DISPLAY "USt-Satz uebernommen: " WU-ANZ " Konten." AT 2301.
+           PERFORM WEITER.
+       Z.  EXIT.
+      ******************************************************************
+      *  Lizenzpruefung: jeder Ausgang (gueltig, bald ablaufend,        *
+      *  abgelaufen+Codewort ok, abgelaufen+Codewort falsch) geht nach  *
+      *  SEC-ALARM.LOG, mit dem tatsaechlichen Ablaufdatum (nicht nur   *
+      *  dem Tagesdatum) als Kennung - vgl. AUTOLOG fuer dasselbe Muster *
+       sec section.
+       a.  open i-o secdat.
+           read secdat at end go x.
+           compute wh-sec = 92837465 * 970328 + 28473703.
+           if sec-satz(23:14) = wh-sec go x.
+           move sec-satz(23:6) to wz-datum.
+           add 4 to wz-monat.
+           if wz-monat > 12 add 1 to wz-jahr
+               subtract 12 from wz-monat.
+           compute wg-exp6 = wz-jahr * 10000 + wz-monat * 100 + wz-tag.
+           move wg-exp6 to wg-exped.
+           if wg-exp6 < 500000 add 20000000 to wg-exped
+                           else add 19000000 to wg-exped.
+           if wz-datum > wh-datum
+               move "Lizenz gueltig" to wg-art
+               move wh-datum(1:2) to wg-hjahr
+               move wh-datum(3:2) to wg-hmon
+               move wh-datum(5:2) to wg-htag
+      *        30/360-Naeherung (Monat = 30 Tage) statt der blossen   *
+      *        Differenz zweier gepackter YYMMDD-Werte - letztere     *
+      *        liefert bei unterschiedlichen Monaten/Jahren falsche   *
+      *        Tagesabstaende.                                        *
+               compute wv-datum = (wz-jahr - wg-hjahr) * 360
+                   + (wz-monat - wg-hmon) * 30 + (wz-tag - wg-htag)
+               if wv-datum <= 30
+                   move "Lizenz laeuft in Kuerze ab" to wg-art
+                   display "Achtung: Lizenz laeuft in Kuerze ab" AT 2401
+                   perform weiter
+               end-if
+               perform sec-log
+               go x.
+           display "Security-Error (007) - " at 2401.
+           display "weiter mit <ret>" at 2424.
+           call "CAUP" using "0124416006" wh-creg.
+           compute wv-datum = wh-datum + 4711 - 470000.
+           if wv-datum not = wh-num
+               move "Codewort ungueltig" to wg-art
+               perform sec-log
+               display "Security-Error (007) protokolliert" at 2401
+               stop run.
+           move wh-sec to sec-satz(23:14).
+           rewrite sec-satz.
+           move "Codewort bestaetigt - Lizenz verlaengert" to wg-art
+           perform sec-log.
+       x.  close secdat.
+       z.  exit.
+      ******************************************************************
+      *  Security-Ereignis protokollieren - WG-ART wird vom Aufrufer    *
+      *  vorbelegt; ersetzt das bisherige sec-alarm, das nur den        *
+      *  Alarmfall kannte und nicht jeden Ausgang der Pruefung.         *
+       sec-log section.
+       a.  move wh-datum to wg-dated.
+           if wh-datum < 500000 add 20000000 to wg-dated
+                            else add 19000000 to wg-dated.
+           open extend seclog.
+           if wf-status = "35" open output seclog.
+           string wg-dated " " we-user " " wg-art
+               " - Ablaufdatum: " wg-exped
+               delimited by size into wg-zeile.
+           move wg-zeile to sg-zeile.
+           write sg-zeile.
+           close seclog.
+       z.  exit.
+      ******************************************************************
+       BESETZT SECTION.
+       A.  DISPLAY "Record - besetzt" AT 2401.
+           PERFORM WEITER.
+       Z.  EXIT.
+      ******************************************************************
+       WEITER SECTION.
+       A.  DISPLAY " weiter mit <ret>: " AT 0000.
+           MOVE SPACE TO WH-X.
+           ACCEPT WH-X AT 0000.
+           CALL "CAUP" using "1324012480000" WH-CREG.
+       Z.  EXIT.
+      *****************************************************************
+       NO-REC SECTION.
+       A.  DISPLAY "keine Daten vorhanden" AT 2401.
+           PERFORM WEITER.
+       Z.  EXIT.
+      ******************************************************************
+       STAM SECTION.
+       A.  MOVE WE-FNR TO WH-KEY.
+       B.  READ KONSTANT INVALID KEY GO Z.
+           IF ZUGRIF PERFORM BESETZT GO B.
+      *------------------------------> 럑dern Firmenkopf u. Codewort <-
+       D.  MOVE KO-FIRMA TO WT-TX.
+           DISPLAY KO-FIRMA AT 0127.
+           CALL "CAUP" USING "0201270122" WH-CREG.
+           MOVE WT-TX TO KO-FIRMA.
+       F.  CALL "CAUP" USING "0705430528000" WH-CREG.
+           DISPLAY " Codewort " with highlight AT 0545.
+       G.  DISPLAY "Altes Codewort:" AT 0645.
+           DISPLAY KO-SPERRE AT 0663.
+           MOVE SPACE TO WX-CODE(1) WX-CODE(2).
+           DISPLAY "Neues Codewort:" AT 0745.
+           ACCEPT WX-CODE(1) AT 0763.
+           IF NOT RET GO G.
+           MOVE WX-CODE(1) TO KO-SPERRE.
+       H.  DISPLAY "Kontrolleingabe:" AT 0845.
+           ACCEPT WX-CODE(2) AT 0863.
+           IF NOT RET GO H.
+           IF WX-CODE(2) NOT = WX-CODE(1)
+               DISPLAY "Eingaben nicht gleich" AT 0445 GO G.
+           CALL "CAUP" USING "08CLOFEN" WH-CREG.
+       I.  REWRITE KO-SATZ.
+           MOVE "CODEW" TO WH-PN.
+       Z.  EXIT.
+      ***************************************** Mieter - Stammdaten *
+      *  Name, Miete und BK-Vorauszahlung je Mieterkonto aendern/an-    *
+      *  legen; Anschrift/Kaution/Ein-/Auszugsdatum bleiben wie die     *
+      *  EG-VS-Historie der Pflege durch ANBOERF vorbehalten.           *
+       MIETERSTAMM SECTION.
+       A.  MOVE "    Mieterstammdaten" TO WK-GEB.
+           CALL "CAUP" USING "06OKOPF" WH-CREG.
+           DISPLAY WD-DPAR(1:9) AT 0172.
+           MOVE 0 TO MT-KTONR WH-WERT.
+       B.  DISPLAY "<esc>=Abbruch, <ret>=Kontonummer" AT 2301.
+           DISPLAY "Mieter-Kontonummer..:" AT 0327.
+           DISPLAY WH-WERT with highlight AT 0349.
+           CALL "CAUP" USING "1003495005" WH-CREG.
+           IF ESC GO X.
+           IF not RET GO B.
+           IF WH-WERT = 0 GO B.
+           MOVE WH-WERT TO MI-KTONR MT-KTONR.
+           DISPLAY WH-WERT with highlight AT 0349.
+           READ MIETER INVALID KEY
+               DISPLAY "neuer Mieter - Anlage" AT 2401
+               INITIALIZE MI-SATZ
+               MOVE MT-KTONR TO MI-KTONR
+               MOVE WE-FNR TO MI-FNR.
+           IF MI-FNR NOT = WE-FNR
+               DISPLAY "Mieter gehoert einem anderen Mandanten" AT 2401
+               PERFORM WEITER
+               GO B.
+       C.  DISPLAY "<esc>=Abbr., < />=zurueck, <ret>=Name" AT 2301.
+           MOVE MI-NAME TO WT-TX.
+           DISPLAY MI-NAME with highlight AT 0427.
+           CALL "CAUP" USING "1204270122" WH-CREG.
+           IF ESC GO X.
+           IF WOLI or AUF GO B.
+           IF not RET GO C.
+           MOVE WT-TX TO MI-NAME.
+           DISPLAY MI-NAME with highlight AT 0427.
+       D.  DISPLAY "<esc>=Abbr., < />=zurueck, <ret>=Miete (x100)"
+               AT 2301.
+           COMPUTE WH-WERT = MI-MIETE * 100.
+           DISPLAY WH-WERT with highlight AT 0527.
+           CALL "CAUP" USING "1005275004" WH-CREG.
+           IF ESC GO X.
+           IF WOLI or AUF GO C.
+           IF not RET GO D.
+           COMPUTE MI-MIETE = WH-WERT / 100.
+           DISPLAY MI-MIETE with highlight AT 0527.
+       E.  DISPLAY "<esc>=Abbr., < />=zurueck, <ret>=BK-Vorauszahlung"
+               AT 2301.
+           COMPUTE WH-WERT = MI-BKVORAUS * 100.
+           DISPLAY WH-WERT with highlight AT 0627.
+           CALL "CAUP" USING "1006275004" WH-CREG.
+           IF ESC GO X.
+           IF WOLI or AUF GO D.
+           IF not RET GO E.
+           COMPUTE MI-BKVORAUS = WH-WERT / 100.
+           DISPLAY MI-BKVORAUS with highlight AT 0627.
+      *    Whg.-Konto-Zuordnung (EIGENTUM) - plain ACCEPT wie im STAM-    *
+      *    Codewortbereich, ohne CAUP-Feldmaske.                         *
+       F.  DISPLAY "Whg.-Konto (EIGENTUM) - 0=keine Zuordnung, <ret>="
+               "weiter" AT 2301.
+           DISPLAY "Whg.-Konto (EG)....:" AT 0727.
+           MOVE MI-EGKTONR TO WH-WERT.
+           DISPLAY WH-WERT with highlight AT 0749.
+           ACCEPT WH-WERT AT 0749.
+           IF NOT RET GO F.
+           IF WH-WERT NOT = 0
+               MOVE WH-WERT TO EG-KTONR
+               MOVE SPACE TO MT-GEF
+               READ EIGENTUM INVALID KEY MOVE "J" TO MT-GEF
+               END-READ
+               IF MIET-GEF
+                   DISPLAY "Whg.-Konto unbekannt" AT 2401
+                   PERFORM WEITER
+                   GO F.
+           IF WH-WERT NOT = 0 AND EG-FNR NOT = WE-FNR
+               DISPLAY "Whg.-Konto gehoert anderem Mandanten" AT 2401
+               PERFORM WEITER
+               GO F.
+           MOVE WH-WERT TO MI-EGKTONR.
+           DISPLAY MI-EGKTONR with highlight AT 0749.
+       M.  DISPLAY "<esc>=Abbr., <ret>=speichern, < />=zurueck" AT 2301.
+           CALL "CAUP" USING "0023500000" WH-CREG.
+           IF WOLI or AUF GO F.
+           IF ESC GO X.
+           IF not RET GO M.
+           REWRITE MI-SATZ INVALID KEY WRITE MI-SATZ.
+           MOVE "MIETR" TO WH-PN.
+           GO A.
+       X.  CALL "CAUP" USING "08CLOFEN" WH-CREG.
+       Z.  EXIT.
+      ****************************************** Mieter - Listung *
+       MIETERLISTE SECTION.
+       A.  MOVE "     Mieterliste" TO WK-GEB.
+           MOVE 5 TO WL-RPT.
+           PERFORM LAD-DRUCK.
+           MOVE 0 TO MT-ANZ MI-KTONR.
+           MOVE SPACE TO MT-EOF.
+           START MIETER KEY NOT < MI-KEY INVALID KEY
+               MOVE "J" TO MT-EOF.
+           OPEN OUTPUT DRUCKER.
+       B.  IF MIET-EOF GO X.
+           READ MIETER NEXT RECORD AT END MOVE "J" TO MT-EOF GO B.
+           IF MI-FNR NOT = WE-FNR GO B.
+           ADD 1 TO MT-ANZ.
+           MOVE MI-KTONR TO MT-KTOED.
+           MOVE MI-MIETE TO MT-MIETED.
+           MOVE MI-SALDO TO MT-SALED.
+           MOVE MI-EGKTONR TO MT-EGTOED.
+           STRING "Konto " MT-KTOED " " MI-NAME
+               " Miete:" MT-MIETED " Saldo:" MT-SALED
+               " Whg.-Konto:" MT-EGTOED
+               DELIMITED BY SIZE INTO MT-ZEILE.
+           MOVE MT-ZEILE TO DR-ZEILE.
+           WRITE DR-ZEILE.
+           GO B.
+       X.  CLOSE DRUCKER.
+           IF KO-DRU(WL-RPT) = 3 CALL "CAMAIL" USING WE-STG(9) SPACE
+               WH-CREG.
+           DISPLAY "Mieterliste: " MT-ANZ " Mieter gedruckt." AT 2301.
+           PERFORM WEITER.
+       Z.  EXIT.
+      ****************************** Buchung 꼕ter als 7 Jahre l봲chen *
+       AUTOLOESCH SECTION.
+       A.  MOVE 0 TO WY.
+           MOVE WH-DATUM TO WV-HIDAT.
+           IF WH-DATUM < 500000 ADD 20000000 TO WV-HIDAT
+                           else ADD 19000000 TO WV-HIDAT.
+           MOVE WV-HIDAT TO WG-DATED.
+           ADD -10000 TO WV-HIDAT.
+           MOVE WV-HIDAT TO WV-DATUM WC-DATUM WG-CUTED.
+           OPEN EXTEND AUTOLOG.
+           IF WF-STATUS = "35" OPEN OUTPUT AUTOLOG.
+           STRING WG-DATED " " WE-USER
+               " Autoloeschung Stichtag " WG-CUTED
+               DELIMITED BY SIZE INTO WG-ZEILE.
+           MOVE WG-ZEILE TO AL-ZEILE.
+           WRITE AL-ZEILE.
+      *    Einzelne Buchungssaetze vor der eigentlichen Loeschung        *
+      *    protokollieren - CAUP loescht selbst ohne Detailprotokoll,    *
+      *    damit ein Eigentuemer bei einer spaeteren Reklamation nach-   *
+      *    vollziehen kann, welcher Satz entfernt wurde.                 *
+           OPEN INPUT AK.
+           MOVE 0 TO AK-KTONR AK-DATUM.
+           MOVE SPACE TO WG-AKEOF.
+           START AK KEY NOT < AK-KEY INVALID KEY
+               MOVE "J" TO WG-AKEOF.
+       AK1. IF WG-AKEOF = "J" GO AK9.
+           READ AK NEXT RECORD AT END MOVE "J" TO WG-AKEOF GO AK1.
+           IF AK-DATUM NOT < WV-DATUM GO AK1.
+           MOVE AK-KTONR TO WG-KTOED.
+           MOVE AK-DATUM TO WG-DATUMD.
+           MOVE AK-BETRAG TO WG-BETRAGD.
+           STRING "  AK-Konto " WG-KTOED " " WG-DATUMD " Betrag "
+               WG-BETRAGD " " AK-TEXT DELIMITED BY SIZE INTO WG-ZEILE.
+           MOVE WG-ZEILE TO AL-ZEILE.
+           WRITE AL-ZEILE.
+           GO AK1.
+       AK9. CLOSE AK.
+           OPEN INPUT LK.
+           MOVE 0 TO LK-KTONR LK-DATUM.
+           MOVE SPACE TO WG-LKEOF.
+           START LK KEY NOT < LK-KEY INVALID KEY
+               MOVE "J" TO WG-LKEOF.
+       LK1. IF WG-LKEOF = "J" GO LK9.
+           READ LK NEXT RECORD AT END MOVE "J" TO WG-LKEOF GO LK1.
+           IF LK-DATUM NOT < WC-DATUM GO LK1.
+           MOVE LK-KTONR TO WG-KTOED.
+           MOVE LK-DATUM TO WG-DATUMD.
+           MOVE LK-BETRAG TO WG-BETRAGD.
+           STRING "  LK-Konto " WG-KTOED " " WG-DATUMD " Betrag "
+               WG-BETRAGD " " LK-TEXT DELIMITED BY SIZE INTO WG-ZEILE.
+           MOVE WG-ZEILE TO AL-ZEILE.
+           WRITE AL-ZEILE.
+           GO LK1.
+       LK9. CLOSE LK.
+           CLOSE AUTOLOG.
+           CALL "CAUP" USING "04DATDREH" WH-CREG.
+           MOVE LOW-VALUE TO AK-SATZ LK-SATZ.
+           MOVE 900101 TO AK-DATUM LK-DATUM.
+           MOVE "    automat. L봲chung " TO WK-GEB.
+       Z.  EXIT.
+      ***************************************** Druckerparameter laden *
+       LAD-DRUCK SECTION.
+      *                                  11  *> quer A4 /10" 6 Zeilen <-
+       A.  MOVE "E(10U&l26a6d1O(s0p10h0b0s6T" TO WE-STG(1).
+      *                                  12  *> quer A4 /12" 6 Zeilen <-
+           MOVE "E(10U&l26a6d1O(s0p12h0b0s6T" TO WE-STG(2).
+      *                                  13  *> quer A4 /16" 6 Zeilen <-
+           MOVE "E(10U&l26a6d1O(s0p14.6h0b0s6T" TO WE-STG(3).
+      *                                  14  *> hoch A4 /10" 6 Zeilen <-
+       A.  MOVE "E(10U&l26a6d0O(s0p10h0b0s3T" TO WE-STG(4).
+      *                                  15  *> hoch A4 /12" 6 Zeilen <-
+           MOVE "E(10U&l26a6d67f0O(s0p12h0b0s3T" TO WE-STG(5).
+      *                                  16  *> hoch A4 /16" 6 Zeilen <-
+           MOVE "E(10U&l26a6d0O(s0p14.6h0b0s6T" TO WE-STG(6).
+      *                                  17  *> hoch A4 /16" 6 Zeilen <-
+           MOVE "E(10U&l26a6d0O(s0p15.6h0b0s6T" TO WE-STG(7).
+      *                                  18  *> hoch A4 /12" 6 Zeilen <-
+           MOVE "E(10U&l3a6d0O(s0p12h0b0s3T" TO WE-STG(8).
+      *    &la: Format, c: 6 Zeilen, 1/0O: quer/hoch
+      *    (sp: Abstand, h: Zeich./Zoll b: St꼛ke s: Schrift T: Schrift
+181100*----------> (10U wegen Drucker bei Caska <----------------------
+      *                                  19  *> PDF-Ausgabepfad <-
+           MOVE "HVDRUCK.PDF" TO WE-STG(9).
+           IF KO-DRU(WL-RPT) = 2 OR KO-DRU(WL-RPT) = 3
+               MOVE WE-STG(9) TO WX-LPT.
+       Z.  EXIT.
