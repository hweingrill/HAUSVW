@@ -0,0 +1,15 @@
+      **************************************** Hausverwaltungsprogramm *
+      *      Dateien der Auftrags-/Leistungsverwaltung (Fremdsystem)     *
+      *      Layouts liegen in den ANBO*-Programmen, hier nur Platzh.   *
+       FD  OENORM       external       LABEL RECORDS STANDARD.
+       01  OE-SATZ                     PIC X(200).
+       FD  MODULE       external       LABEL RECORDS STANDARD.
+       01  MO-SATZ                     PIC X(200).
+       FD  AUFKOPF      external       LABEL RECORDS STANDARD.
+       01  AUK-SATZ                    PIC X(200).
+       FD  AUFZEIL      external       LABEL RECORDS STANDARD.
+       01  AUZ-SATZ                    PIC X(200).
+       FD  LBHKOPF      external       LABEL RECORDS STANDARD.
+       01  LBK-SATZ                    PIC X(200).
+       FD  LBHZEIL      external       LABEL RECORDS STANDARD.
+       01  LBZ-SATZ                    PIC X(200).
