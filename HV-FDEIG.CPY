@@ -25,3 +25,15 @@
            03  EG-UEBDAT               PIC 9(8)      COMP.
            03  EG-REDAT                PIC 9(6)      COMP.
            03  EG-SALDO                PIC S9(6)V99  COMP.
+           03  EG-MAHNSTUFE             PIC 9.
+           03  EG-MAHNDAT               PIC 9(8)      COMP.
+           03  EG-EMAIL                 PIC X(60).
+      *    Neue Felder werden stets ans Satzende angehaengt - EIGENTUM
+      *    ist eine externe Datei mit Produktionsbestand, die auch von
+      *    Fremdprogrammen (ANBOERF/ANBODRU/CADRUCK usw.) gelesen wird;
+      *    ein Einschub mitten im Satz wuerde deren Byte-Offsets
+      *    verschieben.
+           03  EG-FNR                  PIC 99        COMP.
+           03  EG-WASSERH    OCCURS 5.
+               05 EG-WDAT              PIC 9(8)      COMP.
+               05 EG-WSTAND            PIC 9(6)V99   COMP.
