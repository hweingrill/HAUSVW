@@ -9,7 +9,8 @@
            03  WH-BUZEI                PIC X(5).
            03  WE-USER                 PIC XX.
            03  WE-FNR                  PIC 99       COMP.
-                 88 ZENTRAL  VALUE 1 THRU 6.
+           03  WE-ZENTRAL               PIC X.
+                 88 ZENTRAL  VALUE "J".
            03  WE-AUF                  PIC 99       COMP.
            03  WM-DRU                  PIC 99       COMP.
            03  WM-SIZE                 PIC 99       COMP.
