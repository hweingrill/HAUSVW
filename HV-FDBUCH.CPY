@@ -0,0 +1,17 @@
+      **************************************** Hausverwaltungsprogramm *
+      *         Buchungsdateien Aufwands-/Leistungskonto (AK/LK)         *
+       FD  AK           external       LABEL RECORDS STANDARD.
+       01  AK-SATZ.
+           03  AK-KEY.
+               05 AK-KTONR             PIC 9(4)      COMP.
+               05 AK-DATUM             PIC 9(8)      COMP.
+           03  AK-BETRAG               PIC S9(7)V99  COMP.
+           03  AK-TEXT                 PIC X(40).
+      ******************************************************************
+       FD  LK           external       LABEL RECORDS STANDARD.
+       01  LK-SATZ.
+           03  LK-KEY.
+               05 LK-KTONR             PIC 9(4)      COMP.
+               05 LK-DATUM             PIC 9(8)      COMP.
+           03  LK-BETRAG               PIC S9(7)V99  COMP.
+           03  LK-TEXT                 PIC X(40).
