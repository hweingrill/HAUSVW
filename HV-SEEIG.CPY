@@ -0,0 +1,37 @@
+           SELECT EIGENTUM  ASSIGN TO DATEI
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS EG-KEY
+                             FILE STATUS IS WF-STATUS.
+           SELECT MIETER    ASSIGN TO DATEI
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS MI-KEY
+                             FILE STATUS IS WF-STATUS.
+           SELECT KONSTANT  ASSIGN TO DATEI
+                             ORGANIZATION RELATIVE
+                             ACCESS MODE DYNAMIC
+                             RELATIVE KEY IS WH-KEY
+                             FILE STATUS IS WF-STATUS.
+           SELECT OENORM    ASSIGN TO DATEI
+                             ORGANIZATION SEQUENTIAL.
+           SELECT MODULE    ASSIGN TO DATEI
+                             ORGANIZATION SEQUENTIAL.
+           SELECT AUFKOPF   ASSIGN TO DATEI
+                             ORGANIZATION SEQUENTIAL.
+           SELECT AUFZEIL   ASSIGN TO DATEI
+                             ORGANIZATION SEQUENTIAL.
+           SELECT LBHKOPF   ASSIGN TO DATEI
+                             ORGANIZATION SEQUENTIAL.
+           SELECT LBHZEIL   ASSIGN TO DATEI
+                             ORGANIZATION SEQUENTIAL.
+           SELECT AK        ASSIGN TO DATEI
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS AK-KEY
+                             FILE STATUS IS WF-STATUS.
+           SELECT LK        ASSIGN TO DATEI
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS LK-KEY
+                             FILE STATUS IS WF-STATUS.
