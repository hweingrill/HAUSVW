@@ -0,0 +1,17 @@
+      **************************************** Hausverwaltungsprogramm *
+      *    Mieterstammdaten - getrennt von EIGENTUM (Miteigentuemer)    *
+       FD  MIETER       external       LABEL RECORDS STANDARD.
+       01  MI-SATZ.
+           03  MI-KEY.
+               05 MI-KTONR             PIC 9(4)      COMP.
+           03  MI-EGKTONR              PIC 9(4)      COMP.
+           03  MI-FNR                  PIC 99        COMP.
+           03  MI-NAME                 PIC X(40).
+           03  MI-ANSCHR                PIC X(60).
+           03  MI-EINZUG               PIC 9(8)      COMP.
+           03  MI-AUSZUG                PIC 9(8)      COMP.
+           03  MI-KAUTION               PIC S9(6)V99  COMP.
+           03  MI-MIETE                 PIC S9(6)V99  COMP.
+           03  MI-BKVORAUS              PIC S9(6)V99  COMP.
+           03  MI-SALDO                 PIC S9(6)V99  COMP.
+           03  MI-EMAIL                 PIC X(60).
