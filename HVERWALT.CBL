@@ -9,24 +9,97 @@
        SOURCE-COMPUTER.     PC.
        SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CKPTDAT   ASSIGN TO "HVERWALT.CKP"
+                            ORGANIZATION LINE SEQUENTIAL
+                            FILE STATUS IS WF-STATUS.
+           SELECT TRANSLOG  ASSIGN TO WT-PROTDAT
+                            ORGANIZATION LINE SEQUENTIAL
+                            FILE STATUS IS WF-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+      ************************************************ Wiederanlauf *
+       FD  CKPTDAT.
+       01  CK-SATZ                     PIC X(1160).
+      ****************************************** Transaktionsprotokoll *
+       FD  TRANSLOG.
+       01  PL-ZEILE                    PIC X(80).
       ******************************************************************
        WORKING-STORAGE SECTION.
        COPY WHCREG.CPY.
+       COPY HV-EXT.CPY.
        01  WT-CALL                     PIC X(8).
+       01  WT-LAST                     PIC X(8)      VALUE SPACE.
+       01  PL-DATED                    PIC 9(8).
+       01  PL-ZEILED                   PIC X(80).
+       01  WT-PROTDAT                  PIC X(20).
        PROCEDURE DIVISION.
       *****************************************************************
        STEUER SECTION.
-       A.  CALL "CAUP" USING "9901012480000" WH-CREG.
+       A.  OPEN INPUT CKPTDAT.
+           IF WF-STATUS = "35" CLOSE CKPTDAT GO A1.
+           READ CKPTDAT INTO WH-CREG AT END CONTINUE.
+           CLOSE CKPTDAT.
+      *    Wiederanlauf: WH-PG/WT-TX stammen aus dem letzten Checkpoint  *
+      *    vor dem Abbruch - C wertet sie genauso aus wie im Normalbe-   *
+      *    trieb (WH-PG=99 -> zurueck zu B, sonst WT-CALL erneut         *
+      *    absetzen). Ein GO B wuerde ANBOVORL blind neu aufrufen und    *
+      *    damit das wiederhergestellte WT-TX verwerfen.                 *
+           GO C.
+       A1. CALL "CAUP" USING "9901012480000" WH-CREG.
            CALL "CADECL" USING "99AUFRUF" WH-CREG.
            CALL "CADRUCK" USING "99LOAD" WH-CREG.
-       B.  CALL "ANBOVORL" USING "99VORLAUF" WH-CREG.
-           CANCEL "HV-VORL".
-       C.  IF WH-PG = 99 GO B.
+       B.  MOVE "ANBOV" TO WH-PN.
+           CALL "ANBOVORL" USING "99VORLAUF" WH-CREG.
+           PERFORM PROTOKOLL.
+           PERFORM CHECKPOINT.
+       C.  IF WH-PG = 0 GO Z.
+           IF WH-PG = 99 GO B.
            MOVE WT-TX TO WT-CALL.
-           IF WT-TX NOT = SPACE CALL WT-CALL USING WT-TX(9:15) WH-CREG
-                                CANCEL WT-CALL.
+           IF WT-TX NOT = SPACE
+               MOVE WT-CALL(1:5) TO WH-PN
+               IF WT-LAST NOT = SPACE AND WT-LAST NOT = WT-CALL
+                   CANCEL WT-LAST.
+               CALL WT-CALL USING WT-TX(9:15) WH-CREG
+               PERFORM PROTOKOLL
+               MOVE WT-CALL TO WT-LAST.
+           PERFORM CHECKPOINT.
            IF WH-PG = 49 GO C.
        D.  MOVE 9 TO WH-PG.
            GO B.
-       Z.  STOP RUN.
+       Z.  IF WT-LAST NOT = SPACE CANCEL WT-LAST.
+      *    Checkpointdatei bei geordnetem Programmende wirklich          *
+      *    loeschen - ein blosses OPEN OUTPUT/CLOSE leert sie nur, so    *
+      *    dass WF-STATUS beim naechsten Start nie "35" wird und A1      *
+      *    (CAUP/CADECL/CADRUCK-Einmalinitialisierung) uebersprungen     *
+      *    bleibt.                                                       *
+           CALL "CBL_DELETE_FILE" USING "HVERWALT.CKP".
+           STOP RUN.
+      ******************************************************************
+      *   Wiederanlaufpunkt: WH-CREG wird nach jedem Programmwahl-Satz  *
+      *   gesichert, damit ein Abbruch in B/C/D ohne Neustart der       *
+      *   Anfangsmasken fortgesetzt werden kann.                        *
+       CHECKPOINT SECTION.
+       A.  OPEN OUTPUT CKPTDAT.
+           WRITE CK-SATZ FROM WH-CREG.
+           CLOSE CKPTDAT.
+       Z.  EXIT.
+      ******************************************************************
+      *   Transaktionsprotokoll: ein Satz pro Unterprogrammaufruf, mit  *
+      *   WH-PROTNAM (Programmname/laufende Periode) als Kennung - vgl. *
+      *   AUTOLOESCH.LOG/SEC-ALARM.LOG in HV-VORL fuer dasselbe Muster.  *
+       PROTOKOLL SECTION.
+       A.  ADD 1 TO WH-PER.
+           MOVE WH-DATUM TO PL-DATED.
+           IF WH-DATUM < 500000 ADD 20000000 TO PL-DATED
+                           ELSE ADD 19000000 TO PL-DATED.
+           STRING WH-PN ".PRO" DELIMITED BY SIZE INTO WT-PROTDAT.
+           STRING PL-DATED " " WE-USER " " WH-PN
+               " Periode " WH-PER
+               DELIMITED BY SIZE INTO PL-ZEILED.
+           MOVE PL-ZEILED TO PL-ZEILE.
+           OPEN EXTEND TRANSLOG.
+           IF WF-STATUS = "35" OPEN OUTPUT TRANSLOG.
+           WRITE PL-ZEILE.
+           CLOSE TRANSLOG.
+       Z.  EXIT.
