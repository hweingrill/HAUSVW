@@ -0,0 +1,87 @@
+      $SET LINKCOUNT"480" ANS85 BOUND AUTOLOCK
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HVKONV.
+      ******************************************************************
+      *   Einmal-Konvertierung EIGENTUM/KONSTANT auf die um neue        *
+      *   Felder erweiterten Satzlaengen (siehe HV-FDEIG.CPY/           *
+      *   HV-FDKON.CPY). Nach Installation eines Builds, der diese      *
+      *   Copybooks erweitert, EINMAL gegen den Produktionsbestand      *
+      *   laufen lassen, bevor HVERWALT/HV-VORL wieder gestartet wird.  *
+      *   EIGENTUM: jeder Satz wird unveraendert zurueckgeschrieben,    *
+      *   damit er auf die neue (laengere) Satzlaenge erweitert wird;   *
+      *   EG-FNR (neu) wird dabei auf 1 vorbelegt - bestehende Saetze   *
+      *   kannten noch keinen Mandanten, eine etwaige Umverteilung auf  *
+      *   andere Mandanten bleibt manuelle Nacharbeit ueber NUMMERN/    *
+      *   MIETERSTAMM. KONSTANT: KO-DRU-ALT/KO-AKKDAT-ALT usw. (die      *
+      *   alten, seit je belegten Feldpositionen) werden in die neuen   *
+      *   angehaengten KO-DRU/KO-AKKDAT usw. uebernommen.               *
+      ******************************************************************
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION   SECTION.
+       SOURCE-COMPUTER.     PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY HV-SEEIG.CPY.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY HV-FDEIG.CPY.
+       COPY HV-FDMIE.CPY.
+       COPY HV-FDKON.CPY.
+       COPY HV-FDBUCH.CPY.
+       COPY HV-FDSUP.CPY.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       COPY WHCREG.CPY.
+       COPY HV-EXT.CPY.
+       01  WK-REG.
+           03  WK-FNR                  PIC 99       COMP.
+           03  WK-EGANZ                PIC 9(6)     COMP VALUE 0.
+           03  WK-KOANZ                PIC 9(6)     COMP VALUE 0.
+           03  WK-EOF                  PIC X.
+               88  EG-EOF              VALUE "J".
+      ******************************************************************
+       PROCEDURE DIVISION.
+       A0. MOVE "HV-EIGEN.DAT" TO DATEI.
+           OPEN I-O EIGENTUM.
+           IF WF-STATUS = "35"
+               DISPLAY "EIGENTUM nicht vorhanden - uebersprungen"
+               GO B0.
+           MOVE 0 TO EG-KTONR.
+           MOVE SPACE TO WK-EOF.
+           START EIGENTUM KEY NOT < EG-KEY INVALID KEY
+               MOVE "J" TO WK-EOF.
+       A1. IF EG-EOF GO A9.
+           READ EIGENTUM NEXT RECORD AT END MOVE "J" TO WK-EOF GO A1.
+           IF EG-FNR < 1 OR EG-FNR > 6 MOVE 1 TO EG-FNR.
+           REWRITE EG-SATZ.
+           ADD 1 TO WK-EGANZ.
+           GO A1.
+       A9. CLOSE EIGENTUM.
+           DISPLAY "EIGENTUM: " WK-EGANZ " Saetze erweitert."
+       B0. MOVE "HV-KONST.DAT" TO DATEI.
+           OPEN I-O KONSTANT.
+           IF WF-STATUS = "35"
+               DISPLAY "KONSTANT nicht vorhanden - uebersprungen"
+               GO Z.
+           MOVE 1 TO WK-FNR.
+       B1. IF WK-FNR > 6 GO B9.
+           MOVE WK-FNR TO WH-KEY.
+           READ KONSTANT INVALID KEY
+               ADD 1 TO WK-FNR GO B1.
+           MOVE KO-DRU-ALT TO KO-DRU(1).
+           MOVE KO-AKKDAT-ALT(1) TO KO-AKKDAT(1).
+           MOVE KO-AKKDAT-ALT(2) TO KO-AKKDAT(2).
+           MOVE KO-AKKSATZ-ALT(1) TO KO-AKKSATZ(1).
+           MOVE KO-AKKSATZ-ALT(2) TO KO-AKKSATZ(2).
+           MOVE KO-LNK-ALT(1) TO KO-LNK(1).
+           MOVE KO-LNK-ALT(2) TO KO-LNK(2).
+           MOVE KO-AUFPZ-ALT(1) TO KO-AUFPZ(1).
+           MOVE KO-AUFPZ-ALT(2) TO KO-AUFPZ(2).
+           REWRITE KO-SATZ.
+           ADD 1 TO WK-KOANZ.
+           ADD 1 TO WK-FNR.
+           GO B1.
+       B9. CLOSE KONSTANT.
+           DISPLAY "KONSTANT: " WK-KOANZ " Saetze konvertiert."
+       Z.  STOP RUN.
