@@ -0,0 +1,41 @@
+      ****************************************** Bildschirm-Sammelregister *
+      *    Gemeinsamer Uebergaberaum fuer CAUP/CADECL/CADRUCK u.a.        *
+      *    Wird programmuebergreifend ueber WH-CREG weitergegeben.       *
+       01  WH-CREG.
+           03  WH-PG                   PIC 99.
+           03  WH-NUM                  PIC 9(5).
+           03  WH-WERT                 PIC 9(7).
+           03  WH-DATUM                 PIC 9(6).
+           03  WM-DATUM                 PIC 9(6).
+           03  WZ-DATUM.
+               05  WZ-JAHR              PIC 99.
+               05  WZ-MONAT             PIC 99.
+               05  WZ-TAG               PIC 99.
+           03  WV-DATUM                PIC 9(8).
+           03  WC-DATUM                PIC 9(8).
+           03  VDU-ECK                 PIC 9999.
+           03  VDU-LP                  PIC 9999.
+           03  VDU-ORT                 PIC X(20).
+           03  WK-GEB                  PIC X(20).
+           03  WK-FIRMA                PIC X(40).
+           03  WT-TX                   PIC X(40).
+           03  WX-CODE                 PIC X(8)    OCCURS 2.
+           03  DATEI                   PIC X(20).
+           03  WF-STATUS               PIC XX.
+               88  ZUGRIF              VALUE "9K" "99".
+           03  WH-TASTE                PIC X.
+               88  ESC                 VALUE "E".
+               88  RET                 VALUE "R".
+               88  WOLI                VALUE "L".
+               88  AUF                 VALUE "A".
+           03  WX                      PIC 99       COMP.
+           03  WY                      PIC 99       COMP.
+           03  TY                      PIC 99       COMP.
+           03  FY                      PIC 99       COMP.
+           03  WR-TX                   PIC X(40)   OCCURS 15.
+           03  WT-UST                  PIC 99V99   OCCURS 6.
+           03  WE-AKK                  PIC 9(6)     COMP.
+           03  WE-LNK                  PIC 9(6)     COMP.
+           03  WE-AUFPZ                PIC 9(6)     COMP.
+           03  WH-X                    PIC X.
+           03  FILLER                  PIC X(300).
