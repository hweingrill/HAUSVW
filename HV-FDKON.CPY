@@ -0,0 +1,38 @@
+      **************************************** Hausverwaltungsprogramm *
+       FD  KONSTANT     external       LABEL RECORDS STANDARD.
+       01  KO-SATZ.
+           03  KO-FIRMA                PIC X(40).
+           03  KO-ORT                  PIC X(20).
+           03  KO-SPERRE               PIC X(8).
+      *    KO-DRU-ALT/KO-AKKDAT-ALT usw. sind die urspruenglichen,
+      *    seit der ersten Installation belegten Feldpositionen -
+      *    KONSTANT ist eine externe Datei mit Produktionsbestand, ein
+      *    Einschub/eine Verbreiterung mitten im Satz wuerde die Byte-
+      *    Offsets aller nachfolgenden Felder verschieben. Die
+      *    erweiterte Kapazitaet (KO-DRU/KO-AKKDAT/KO-AKKSATZ/KO-LNK/
+      *    KO-AUFPZ) ist daher ans Satzende angehaengt; HVKONV.CBL
+      *    uebertraegt die alten Werte einmalig in die neuen Felder.
+           03  KO-DRU-ALT              PIC 9.
+           03  KO-ZEIL                 PIC 99.
+           03  KO-RENUM                PIC 9(6)      COMP.
+           03  KO-ABNUM                PIC 9(6)      COMP.
+           03  KO-NUM                  PIC 9(6)      COMP.
+           03  KO-UST                  PIC 99V99     OCCURS 6.
+           03  KO-AKKDAT-ALT           PIC 9(6)      OCCURS 2.
+           03  KO-AKKSATZ-ALT          PIC 9(6)      COMP OCCURS 2.
+           03  KO-LNK-ALT              PIC 9(6)      COMP OCCURS 2.
+           03  KO-AUFPZ-ALT            PIC 9(6)      COMP OCCURS 2.
+      *    Eigenes Vereinskonto fuer den SEPA-Export (Dbtr/DbtrAcct) -
+      *    gleicher Aufbau wie EG-BANK je Eigentuemer.
+           03  KO-BANK.
+               05 KO-IBAN              PIC X(4).
+               05 KO-BKLZL             PIC 9(6)      COMP.
+               05 KO-BKKTO             PIC X(14).
+               05 KO-BANKNAME          PIC X(20).
+           03  KO-DRU                  PIC 9         OCCURS 5.
+      *    KO-DRU(1)=Mahnwesen (2)=Abrechn.-Check (3)=Kontoauszug
+      *    (4)=Zentralbericht (5)=Mieterliste - je 0=Nadel 1=Laser 2=PDF
+           03  KO-AKKDAT               PIC 9(6)      OCCURS 10.
+           03  KO-AKKSATZ              PIC 9(6)      COMP OCCURS 10.
+           03  KO-LNK                  PIC 9(6)      COMP OCCURS 10.
+           03  KO-AUFPZ                PIC 9(6)      COMP OCCURS 10.
